@@ -7,4 +7,10 @@
        01  C1                   PIC X(64).
        01  C2                   PIC X(64).
        01  C3                   PIC X(256).
-       
\ No newline at end of file
+       01  SINGLE-RESULT-BUFFER PIC X(256).
+       01  NUM-ROWS             PIC S9(9) COMP-5.
+       01  DB-ERROR-MESSAGE     PIC X(256).
+       01  FETCH-COLUMN-COUNT   PIC S9(4) COMP-5.
+       01  FETCH-COLUMNS.
+           05  FETCH-COLUMN     PIC X(256) OCCURS 1 TO 10 TIMES
+                                 DEPENDING ON FETCH-COLUMN-COUNT.
