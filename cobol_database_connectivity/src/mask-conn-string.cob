@@ -0,0 +1,34 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASK-CONN-STRING.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BEFORE-PASSWORD    PIC X(256).
+       01  WS-AFTER-PASSWORD     PIC X(256).
+       01  WS-MATCH-COUNT        PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01  MCS-RAW-CONNSTR       PIC X(200).
+       01  MCS-MASKED-CONNSTR    PIC X(200).
+
+       PROCEDURE DIVISION USING MCS-RAW-CONNSTR, MCS-MASKED-CONNSTR.
+       MASK-MAIN.
+           MOVE SPACES TO MCS-MASKED-CONNSTR
+           MOVE SPACES TO WS-BEFORE-PASSWORD
+           MOVE SPACES TO WS-AFTER-PASSWORD
+           MOVE 0 TO WS-MATCH-COUNT
+
+           UNSTRING MCS-RAW-CONNSTR DELIMITED BY "password="
+               INTO WS-BEFORE-PASSWORD, WS-AFTER-PASSWORD
+               TALLYING IN WS-MATCH-COUNT
+           END-UNSTRING
+
+           IF WS-MATCH-COUNT > 1 THEN
+               STRING FUNCTION TRIM(WS-BEFORE-PASSWORD)
+                      " password=****"
+                   DELIMITED BY SIZE INTO MCS-MASKED-CONNSTR
+           ELSE
+               MOVE FUNCTION TRIM(MCS-RAW-CONNSTR) TO MCS-MASKED-CONNSTR
+           END-IF
+
+           GOBACK.
