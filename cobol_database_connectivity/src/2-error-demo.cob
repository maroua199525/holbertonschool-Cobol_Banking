@@ -6,9 +6,17 @@ IDENTIFICATION DIVISION.
        01  DATABASE-CONN-STRING PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  STR-LEN PIC 9(4) VALUE 0.
+       01  WS-ENV-CONNSTR PIC X(200).
+       01  WS-ERROR-SOURCE PIC X(40) VALUE "query-error-test".
 
        PROCEDURE DIVISION.
        BEGIN-EXECUTION.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DATABASE-CONN-STRING
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR.
            COMPUTE STR-LEN = 
                FUNCTION LENGTH(FUNCTION TRIM(DATABASE-CONN-STRING)).
@@ -20,8 +28,13 @@ IDENTIFICATION DIVISION.
                USING DB-CONNSTR 
                RETURNING DBH.
            
-           IF DBH = NULL-PTR THEN 
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN-STRING, "N"
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN-STRING, "Y"
            END-IF.
 
            MOVE SPACES TO SQL-COMMAND.
@@ -35,9 +48,10 @@ IDENTIFICATION DIVISION.
                RETURNING STMT.
 
            IF STMT = NULL-PTR THEN
-               DISPLAY "ERROR: Query failed : '" 
-                       FUNCTION TRIM(SQL-COMMAND) 
-                       ";'"
+               CALL STATIC "DB_LAST_ERROR" USING DB-ERROR-MESSAGE
+               DISPLAY "ERROR: Query failed : '"
+                       FUNCTION TRIM(SQL-COMMAND)
+                       ";' - " FUNCTION TRIM(DB-ERROR-MESSAGE)
            END-IF.
 
            CALL STATIC "DB_DISCONNECT" 
