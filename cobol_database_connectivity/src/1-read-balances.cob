@@ -6,29 +6,112 @@ IDENTIFICATION DIVISION.
        01  DATABASE-CONNECTION-STRING PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  STRING-LENGTH PIC 9(4) VALUE 0.
+       01  WS-ENV-CONNSTR        PIC X(200).
+       01  WS-ERROR-SOURCE       PIC X(40) VALUE "account-balance-reader".
+       01  WS-RUN-MODE           PIC X(10).
+       01  WS-OVERDRAWN-MODE     PIC X VALUE 'N'.
+           88  OVERDRAWN-MODE-ON       VALUE 'Y'.
+       01  WS-DORMANT-MODE       PIC X VALUE 'N'.
+           88  DORMANT-MODE-ON         VALUE 'Y'.
+       01  WS-OVERDRAWN-COUNT    PIC 9(9) VALUE 0.
+       01  WS-DORMANT-COUNT      PIC 9(9) VALUE 0.
+       01  WS-BALANCE-NUM        PIC S9(9)V99.
+       01  WS-FORMATTED-AMOUNT   PIC X(20).
+
+       *> Dormant/minimum-balance thresholds - defaults below, either
+       *> overridable from the environment the same way DB_CONNSTR is.
+       01  WS-DORMANT-DAYS       PIC 9(4) VALUE 90.
+       01  WS-DORMANT-DAYS-STR   PIC X(4).
+       01  WS-MIN-BALANCE        PIC S9(9)V99 VALUE 25.00.
+       01  WS-MIN-BALANCE-EDIT   PIC -9(9).99.
+       01  WS-MIN-BALANCE-STR    PIC X(20).
+       01  WS-ENV-THRESHOLD      PIC X(20).
 
        PROCEDURE DIVISION.
        START-PROGRAM.
+           MOVE SPACES TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RUN-MODE)) = "OVERDRAWN" THEN
+               SET OVERDRAWN-MODE-ON TO TRUE
+           END-IF
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RUN-MODE)) = "DORMANT" THEN
+               SET DORMANT-MODE-ON TO TRUE
+           END-IF
+
+           MOVE SPACES TO WS-ENV-THRESHOLD
+           ACCEPT WS-ENV-THRESHOLD FROM ENVIRONMENT "DORMANT_DAYS"
+           IF WS-ENV-THRESHOLD NOT = SPACES
+               COMPUTE WS-DORMANT-DAYS = FUNCTION NUMVAL(WS-ENV-THRESHOLD)
+           END-IF
+
+           MOVE SPACES TO WS-ENV-THRESHOLD
+           ACCEPT WS-ENV-THRESHOLD FROM ENVIRONMENT "MIN_BALANCE"
+           IF WS-ENV-THRESHOLD NOT = SPACES
+               COMPUTE WS-MIN-BALANCE = FUNCTION NUMVAL(WS-ENV-THRESHOLD)
+           END-IF
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DATABASE-CONNECTION-STRING
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR.
-           COMPUTE STRING-LENGTH = 
+           COMPUTE STRING-LENGTH =
                FUNCTION LENGTH(FUNCTION TRIM(DATABASE-CONNECTION-STRING)).
-           MOVE DATABASE-CONNECTION-STRING(1:STRING-LENGTH) 
+           MOVE DATABASE-CONNECTION-STRING(1:STRING-LENGTH)
                TO DB-CONNSTR(1:STRING-LENGTH).
            MOVE X"00" TO DB-CONNSTR(STRING-LENGTH + 1:1).
 
-           CALL STATIC "DB_CONNECT" 
-               USING DB-CONNSTR 
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
                RETURNING DBH.
-           
-           IF DBH = NULL-PTR THEN 
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONNECTION-STRING, "N"
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONNECTION-STRING, "Y"
            END-IF.
 
            MOVE SPACES TO SQL-COMMAND.
-           STRING "SELECT account_id, balance FROM accounts "
-                  "ORDER BY account_id"
-               DELIMITED BY SIZE 
-               INTO SQL-COMMAND.
+           IF OVERDRAWN-MODE-ON THEN
+               STRING "SELECT account_id, balance FROM accounts "
+                      "WHERE balance < 0 ORDER BY account_id"
+                   DELIMITED BY SIZE
+                   INTO SQL-COMMAND
+               DISPLAY "--- OVERDRAWN ACCOUNT EXCEPTION REPORT ---"
+           ELSE
+               IF DORMANT-MODE-ON THEN
+                   MOVE WS-DORMANT-DAYS TO WS-DORMANT-DAYS-STR
+                   MOVE WS-MIN-BALANCE TO WS-MIN-BALANCE-EDIT
+                   MOVE WS-MIN-BALANCE-EDIT TO WS-MIN-BALANCE-STR
+                   STRING "SELECT a.account_id, a.balance, "
+                          "COALESCE(MAX(t.tx_date)::text, 'NEVER') "
+                          "FROM accounts a LEFT JOIN tx_log t "
+                          "ON t.account_id = a.account_id "
+                          "GROUP BY a.account_id, a.balance "
+                          "HAVING a.balance < "
+                          FUNCTION TRIM(WS-MIN-BALANCE-STR)
+                          " OR MAX(t.tx_date) IS NULL "
+                          "OR MAX(t.tx_date) < NOW() - INTERVAL '"
+                          FUNCTION TRIM(WS-DORMANT-DAYS-STR)
+                          " days' ORDER BY a.account_id"
+                       DELIMITED BY SIZE
+                       INTO SQL-COMMAND
+                   DISPLAY "--- DORMANT / MINIMUM-BALANCE ACCOUNT REPORT "
+                           "(no activity in " FUNCTION TRIM(WS-DORMANT-DAYS-STR)
+                           " days, or balance under "
+                           FUNCTION TRIM(WS-MIN-BALANCE-STR) ") ---"
+               ELSE
+                   STRING "SELECT account_id, balance FROM accounts "
+                          "ORDER BY account_id"
+                       DELIMITED BY SIZE
+                       INTO SQL-COMMAND
+               END-IF
+           END-IF.
 
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
@@ -39,8 +122,16 @@ IDENTIFICATION DIVISION.
                PERFORM PROCESS-RECORDS UNTIL RC NOT = 0
            END-IF.
 
-           CALL STATIC "DB_DISCONNECT" 
-               USING BY VALUE DBH 
+           IF OVERDRAWN-MODE-ON THEN
+               DISPLAY "Total overdrawn accounts: " WS-OVERDRAWN-COUNT
+           END-IF.
+           IF DORMANT-MODE-ON THEN
+               DISPLAY "Total dormant/low-balance accounts: "
+                       WS-DORMANT-COUNT
+           END-IF.
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
                RETURNING RC.
            GOBACK.
 
@@ -51,6 +142,22 @@ IDENTIFICATION DIVISION.
                      BY REFERENCE C1, C2, C3
                RETURNING RC.
            IF RC = 0 THEN
-               DISPLAY "-> Account " FUNCTION TRIM(C1)
-                       ", balance " FUNCTION TRIM(C2)
+               COMPUTE WS-BALANCE-NUM = FUNCTION NUMVAL(C2)
+               CALL STATIC "FORMAT-PIC-MASK"
+                   USING "C", WS-BALANCE-NUM, WS-FORMATTED-AMOUNT
+               IF OVERDRAWN-MODE-ON THEN
+                   ADD 1 TO WS-OVERDRAWN-COUNT
+                   DISPLAY "-> OVERDRAWN: Account " FUNCTION TRIM(C1)
+                           ", balance " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ELSE
+                   IF DORMANT-MODE-ON THEN
+                       ADD 1 TO WS-DORMANT-COUNT
+                       DISPLAY "-> Account " FUNCTION TRIM(C1)
+                               ", balance " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                               ", last activity " FUNCTION TRIM(C3)
+                   ELSE
+                       DISPLAY "-> Account " FUNCTION TRIM(C1)
+                               ", balance " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   END-IF
+               END-IF
            END-IF.
