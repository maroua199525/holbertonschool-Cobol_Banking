@@ -7,21 +7,34 @@ IDENTIFICATION DIVISION.
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  VALID-QUERY          PIC X(200)
            VALUE "SELECT account_id, balance FROM accounts ORDER BY account_id".
-       01  INVALID-QUERY        PIC X(200) 
+       01  INVALID-QUERY        PIC X(200)
            VALUE "SELECT nope FROM accounts".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "complete-database-demo".
 
        PROCEDURE DIVISION.
        BEGIN-EXECUTION.
            DISPLAY "START".
-           
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONNECTION-STRING
+           END-IF
+
            MOVE FUNCTION TRIM(DB-CONNECTION-STRING) TO DB-CONNSTR.
 
            CALL STATIC "DB_CONNECT" 
                USING DB-CONNSTR 
                RETURNING DBH.
            
-           IF DBH = NULL-PTR THEN 
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONNECTION-STRING, "N"
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONNECTION-STRING, "Y"
            END-IF.
 
            MOVE FUNCTION TRIM(VALID-QUERY) TO SQL-COMMAND.
