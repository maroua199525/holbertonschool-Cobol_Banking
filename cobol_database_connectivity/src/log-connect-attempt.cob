@@ -0,0 +1,76 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-CONNECT-ATTEMPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONNECT-LOG ASSIGN TO "build/db_connect_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONNECT-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONNECT-LOG.
+       01  CONNECT-LOG-ENTRY     PIC X(300).
+       WORKING-STORAGE SECTION.
+       01  LOG-MESSAGE           PIC X(300).
+       01  CONNECT-LOG-STATUS    PIC XX.
+       01  WS-MASKED-CONNSTR     PIC X(200).
+       01  WS-OUTCOME            PIC X(7).
+       01  WS-CONNECT-TIMESTAMP.
+           05  WS-CT-YYYY        PIC 9(4).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-CT-MM          PIC 9(2).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-CT-DD          PIC 9(2).
+           05  FILLER            PIC X VALUE " ".
+           05  WS-CT-HH          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-CT-MI          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-CT-SS          PIC 9(2).
+       01  WS-CURRENT-TIMESTAMP  PIC X(21).
+
+       LINKAGE SECTION.
+       01  LCA-PROGRAM-NAME      PIC X(40).
+       01  LCA-RAW-CONNSTR       PIC X(200).
+       01  LCA-SUCCESS-FLAG      PIC X.
+           88  LCA-SUCCEEDED            VALUE "Y".
+
+       PROCEDURE DIVISION USING LCA-PROGRAM-NAME, LCA-RAW-CONNSTR,
+           LCA-SUCCESS-FLAG.
+       LOG-CONNECT-MAIN.
+           CALL STATIC "MASK-CONN-STRING"
+               USING LCA-RAW-CONNSTR, WS-MASKED-CONNSTR
+
+           IF LCA-SUCCEEDED
+               MOVE "SUCCESS" TO WS-OUTCOME
+           ELSE
+               MOVE "FAILURE" TO WS-OUTCOME
+           END-IF
+
+           OPEN INPUT CONNECT-LOG
+           IF CONNECT-LOG-STATUS = "35" THEN
+               OPEN OUTPUT CONNECT-LOG
+               CLOSE CONNECT-LOG
+           ELSE
+               CLOSE CONNECT-LOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-CT-YYYY
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-CT-MM
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-CT-DD
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-CT-HH
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-CT-MI
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-CT-SS
+
+           STRING "[" WS-CONNECT-TIMESTAMP "] "
+                  "[" WS-OUTCOME "] " FUNCTION TRIM(LCA-PROGRAM-NAME)
+                  " - " FUNCTION TRIM(WS-MASKED-CONNSTR)
+               DELIMITED BY SIZE INTO LOG-MESSAGE
+
+           OPEN EXTEND CONNECT-LOG
+           MOVE LOG-MESSAGE TO CONNECT-LOG-ENTRY
+           WRITE CONNECT-LOG-ENTRY
+           CLOSE CONNECT-LOG
+
+           GOBACK.
