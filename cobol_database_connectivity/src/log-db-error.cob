@@ -0,0 +1,67 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-DB-ERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "build/db_errors.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  ERROR-LOG-ENTRY      PIC X(300).
+       WORKING-STORAGE SECTION.
+       01  LOG-MESSAGE          PIC X(300).
+       01  ERROR-LOG-STATUS     PIC XX.
+       01  WS-ERROR-TIMESTAMP.
+           05  WS-ET-YYYY       PIC 9(4).
+           05  FILLER           PIC X VALUE "-".
+           05  WS-ET-MM         PIC 9(2).
+           05  FILLER           PIC X VALUE "-".
+           05  WS-ET-DD         PIC 9(2).
+           05  FILLER           PIC X VALUE " ".
+           05  WS-ET-HH         PIC 9(2).
+           05  FILLER           PIC X VALUE ":".
+           05  WS-ET-MI         PIC 9(2).
+           05  FILLER           PIC X VALUE ":".
+           05  WS-ET-SS         PIC 9(2).
+       01  WS-CURRENT-TIMESTAMP PIC X(21).
+       COPY "dbapi.cpy".
+
+       LINKAGE SECTION.
+       01  ERROR-SOURCE-PARM    PIC X(40).
+       01  FAILED-SQL-PARM      PIC X(512).
+
+       PROCEDURE DIVISION USING ERROR-SOURCE-PARM, FAILED-SQL-PARM.
+       LOG-ERROR-MESSAGE.
+           OPEN INPUT ERROR-LOG
+           IF ERROR-LOG-STATUS = "35" THEN
+               OPEN OUTPUT ERROR-LOG
+               CLOSE ERROR-LOG
+           ELSE
+               CLOSE ERROR-LOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-ET-YYYY
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-ET-MM
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-ET-DD
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-ET-HH
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-ET-MI
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-ET-SS
+
+           CALL STATIC "DB_LAST_ERROR" USING DB-ERROR-MESSAGE
+
+           STRING "[" WS-ERROR-TIMESTAMP "] "
+                  "[ERROR] " FUNCTION TRIM(ERROR-SOURCE-PARM)
+                  " - Query failed: '" FUNCTION TRIM(FAILED-SQL-PARM) "'"
+                  " - " FUNCTION TRIM(DB-ERROR-MESSAGE)
+               DELIMITED BY SIZE INTO LOG-MESSAGE
+
+           OPEN EXTEND ERROR-LOG
+           MOVE LOG-MESSAGE TO ERROR-LOG-ENTRY
+           WRITE ERROR-LOG-ENTRY
+           CLOSE ERROR-LOG
+           DISPLAY "ERROR Logged to build/db_errors.log".
+
+           GOBACK.
