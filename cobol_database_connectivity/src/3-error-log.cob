@@ -3,25 +3,24 @@ IDENTIFICATION DIVISION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ERROR-LOG ASSIGN TO "build/db_errors.log"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS ERROR-LOG-STATUS.
        DATA DIVISION.
-       FILE SECTION.
-       FD  ERROR-LOG.
-       01  ERROR-LOG-ENTRY      PIC X(200).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01  LOG-MESSAGE          PIC X(200).
        01  DATABASE-CONNECTION  PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
-       01  QUERY-STRING         PIC X(200) 
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  QUERY-STRING         PIC X(200)
            VALUE "SELECT wrong_column FROM accounts;".
        01  STR-LENGTH           PIC 9(4) VALUE 0.
-       01  ERROR-LOG-STATUS     PIC XX.
+       01  ERROR-SOURCE         PIC X(40) VALUE "database-error-logger".
 
        PROCEDURE DIVISION.
        START-PROGRAM.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DATABASE-CONNECTION
+           END-IF
            MOVE SPACES TO DB-CONNSTR.
            COMPUTE STR-LENGTH = 
                FUNCTION LENGTH(FUNCTION TRIM(DATABASE-CONNECTION)).
@@ -33,8 +32,13 @@ IDENTIFICATION DIVISION.
                USING DB-CONNSTR 
                RETURNING DBH.
            
-           IF DBH = NULL-PTR THEN 
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING ERROR-SOURCE, DATABASE-CONNECTION, "N"
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING ERROR-SOURCE, DATABASE-CONNECTION, "Y"
            END-IF.
 
            MOVE SPACES TO SQL-COMMAND.
@@ -50,30 +54,11 @@ IDENTIFICATION DIVISION.
                RETURNING STMT.
 
            IF STMT = NULL-PTR THEN
-               PERFORM LOG-ERROR-MESSAGE
+               CALL STATIC "LOG-DB-ERROR"
+                   USING ERROR-SOURCE, SQL-COMMAND
            END-IF.
 
-           CALL STATIC "DB_DISCONNECT" 
-               USING BY VALUE DBH 
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
                RETURNING RC.
            GOBACK.
-
-       LOG-ERROR-MESSAGE.
-           OPEN INPUT ERROR-LOG.
-           IF ERROR-LOG-STATUS = "35" THEN
-               OPEN OUTPUT ERROR-LOG
-               CLOSE ERROR-LOG
-           ELSE
-               CLOSE ERROR-LOG
-           END-IF.
-           
-           STRING "[ERROR] Query failed : '" 
-                  FUNCTION TRIM(QUERY-STRING)
-                  "'"
-               INTO LOG-MESSAGE.
-           
-           OPEN EXTEND ERROR-LOG.
-           MOVE LOG-MESSAGE TO ERROR-LOG-ENTRY.
-           WRITE ERROR-LOG-ENTRY.
-           CLOSE ERROR-LOG.
-           DISPLAY "ERROR Logged to build/db_errors.log".
