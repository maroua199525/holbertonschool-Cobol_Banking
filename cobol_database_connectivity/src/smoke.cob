@@ -5,10 +5,17 @@ IDENTIFICATION DIVISION.
        COPY "dbapi.cpy".
        01  CONN-LIT PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR PIC X(200).
        01  L PIC 9(4) VALUE 0.
+       01  WS-ERROR-SOURCE PIC X(40) VALUE "smoke".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO CONN-LIT
+           END-IF
            MOVE SPACES TO DB-CONNSTR.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
@@ -16,8 +23,13 @@ IDENTIFICATION DIVISION.
 
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "N"
                DISPLAY "SMOKE TEST FAILED: Could not connect."
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "Y"
            END-IF.
            DISPLAY "SMOKE TEST PASSED: Connection successful.".
 
