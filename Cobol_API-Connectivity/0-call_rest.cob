@@ -5,43 +5,114 @@
        FILE-CONTROL.
            SELECT RESPONSE-FILE ASSIGN TO "response.json"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALL-AUDIT-FILE ASSIGN TO "audit/api_call_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALL-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  RESPONSE-FILE.
        01  RESPONSE-RECORD     PIC X(256).
+       FD  CALL-AUDIT-FILE.
+       01  CALL-AUDIT-RECORD   PIC X(500).
 
        WORKING-STORAGE SECTION.
        01 API-URL              PIC X(55)
            VALUE "https://jsonplaceholder.typicode.com/todos/1".
-       01 CURL-COMMAND         PIC X(200).
-       01 SYSTEM-STATUS        PIC S9(9) BINARY.
+       01 CURL-COMMAND         PIC X(500).
+       01 STATUS-FILE-NAME     PIC X(200) VALUE "call_rest_status.txt".
+       01 HTTP-STATUS-CODE     PIC 9(3) VALUE 0.
+       01 WS-MAX-RETRIES       PIC 9(2) VALUE 3.
+       01 WS-SUCCESS-MIN       PIC 9(3) VALUE 200.
+       01 WS-SUCCESS-MAX       PIC 9(3) VALUE 299.
+       01 WS-CALL-RESULT       PIC X VALUE 'N'.
+           88 CALL-SUCCEEDED   VALUE 'Y'.
+       01 WS-CALL-OUTCOME      PIC X(30) VALUE SPACES.
 
        01 WS-FILE-STATUS       PIC X.
            88 EOF-REACHED      VALUE 'Y' FALSE 'N'.
 
+       01 RESPONSE-STRING      PIC X(1024).
+       01 WS-POINTER           PIC 9(5).
+       01 TEMP-VALUE           PIC X(256).
+       01 REMAINDER-STRING     PIC X(256).
+       01 TITLE-VALUE          PIC X(100).
+       01 COMPLETED-VALUE      PIC X(10).
+
+       01 WS-TIMESTAMP.
+           05 WS-TS-YEAR       PIC 9(4).
+           05 FILLER           PIC X VALUE '-'.
+           05 WS-TS-MONTH      PIC 9(2).
+           05 FILLER           PIC X VALUE '-'.
+           05 WS-TS-DAY        PIC 9(2).
+           05 FILLER           PIC X VALUE ' '.
+           05 WS-TS-HOUR       PIC 9(2).
+           05 FILLER           PIC X VALUE ':'.
+           05 WS-TS-MIN        PIC 9(2).
+           05 FILLER           PIC X VALUE ':'.
+           05 WS-TS-SEC        PIC 9(2).
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 CALL-AUDIT-FILE-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "Calling REST API...".
 
-           STRING "curl -s -o response.json " API-URL
+           STRING "curl -s -o response.json -w '%{http_code}' "
+                  "> call_rest_status.txt " API-URL
                DELIMITED BY SIZE INTO CURL-COMMAND.
 
-           CALL "SYSTEM" USING CURL-COMMAND
-                         RETURNING SYSTEM-STATUS.
+           CALL STATIC "HTTP-CALL-RETRY"
+               USING CURL-COMMAND, STATUS-FILE-NAME, WS-MAX-RETRIES,
+                     WS-SUCCESS-MIN, WS-SUCCESS-MAX, HTTP-STATUS-CODE,
+                     WS-CALL-RESULT.
 
-           IF SYSTEM-STATUS = 0
+           IF CALL-SUCCEEDED
                DISPLAY "API call successful. Reading response file..."
                PERFORM READ-RESPONSE-FILE
+               PERFORM PARSE-JSON-FIELDS
+               DISPLAY "Title: " FUNCTION TRIM(TITLE-VALUE)
+               DISPLAY "Completed: " FUNCTION TRIM(COMPLETED-VALUE)
+               MOVE "SUCCESS" TO WS-CALL-OUTCOME
            ELSE
-               DISPLAY "Error: API call command failed with status: "
-                       SYSTEM-STATUS
+               DISPLAY "Error: API call failed after retries. HTTP "
+                       "status: " HTTP-STATUS-CODE
+               MOVE "FAILURE - RETRIES EXHAUSTED" TO WS-CALL-OUTCOME
            END-IF.
 
+           PERFORM WRITE-CALL-AUDIT-LOG.
+
            DISPLAY "Program finished.".
            STOP RUN.
 
+       WRITE-CALL-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-TS-YEAR
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-TS-MONTH
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-TS-DAY
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-TS-HOUR
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-TS-MIN
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-TS-SEC
+
+           OPEN INPUT CALL-AUDIT-FILE
+           IF CALL-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CALL-AUDIT-FILE
+               CLOSE CALL-AUDIT-FILE
+           ELSE
+               CLOSE CALL-AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND CALL-AUDIT-FILE
+           STRING WS-TIMESTAMP " | CALL-REST | " API-URL
+                  " | HTTP " HTTP-STATUS-CODE
+                  " | " WS-CALL-OUTCOME
+               DELIMITED BY SIZE INTO CALL-AUDIT-RECORD
+           WRITE CALL-AUDIT-RECORD
+           CLOSE CALL-AUDIT-FILE.
+
        READ-RESPONSE-FILE.
+           INITIALIZE RESPONSE-STRING.
+           MOVE 1 TO WS-POINTER.
            SET EOF-REACHED TO FALSE.
            OPEN INPUT RESPONSE-FILE.
            PERFORM UNTIL EOF-REACHED
@@ -50,6 +121,28 @@
                        SET EOF-REACHED TO TRUE
                    NOT AT END
                        DISPLAY FUNCTION TRIM(RESPONSE-RECORD)
+                       STRING FUNCTION TRIM(RESPONSE-RECORD)
+                           DELIMITED BY SIZE
+                           INTO RESPONSE-STRING
+                           WITH POINTER WS-POINTER
+                       END-STRING
                END-READ
            END-PERFORM.
            CLOSE RESPONSE-FILE.
+
+       PARSE-JSON-FIELDS.
+           UNSTRING RESPONSE-STRING DELIMITED BY '"title":"'
+               INTO TEMP-VALUE
+                    REMAINDER-STRING
+           END-UNSTRING.
+           UNSTRING REMAINDER-STRING DELIMITED BY '",'
+               INTO TITLE-VALUE
+           END-UNSTRING.
+
+           UNSTRING RESPONSE-STRING DELIMITED BY '"completed":'
+               INTO TEMP-VALUE
+                    REMAINDER-STRING
+           END-UNSTRING.
+           UNSTRING REMAINDER-STRING DELIMITED BY '}'
+               INTO COMPLETED-VALUE
+           END-UNSTRING.
