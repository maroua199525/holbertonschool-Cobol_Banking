@@ -5,15 +5,16 @@
        FILE-CONTROL.
            SELECT RespFile ASSIGN TO "post_response.json"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT StatusFile ASSIGN TO "post_status.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALL-AUDIT-FILE ASSIGN TO "audit/api_call_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALL-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  RespFile.
        01  RespRecord          PIC X(200).
-       FD  StatusFile.
-       01  StatusRecord        PIC X(10).
+       FD  CALL-AUDIT-FILE.
+       01  CALL-AUDIT-RECORD   PIC X(500).
 
        WORKING-STORAGE SECTION.
        01  Curl-Command        PIC X(500).
@@ -27,7 +28,6 @@
            & "}".
        01  Id-Value-Num        PIC 9(10).
        01  Id-Value-Display    PIC Z(9)9.
-       01  SYSTEM-STATUS       PIC S9(9) BINARY.
        01  Response-String     PIC X(1024).
        01  Remainder-String    PIC X(200).
        01  Temp-Value          PIC X(200).
@@ -35,6 +35,28 @@
        01  WS-File-Status      PIC X.
            88 EOF-Reached      VALUE 'Y' FALSE 'N'.
        01  WS-Pointer          PIC 9(5).
+       01  WS-Max-Retries      PIC 9(2) VALUE 3.
+       01  WS-Success-Min      PIC 9(3) VALUE 201.
+       01  WS-Success-Max      PIC 9(3) VALUE 201.
+       01  WS-Call-Result      PIC X VALUE 'N'.
+           88 Call-Succeeded   VALUE 'Y'.
+       01  WS-Status-File-Name PIC X(200) VALUE "post_status.txt".
+
+       01  WS-TIMESTAMP.
+           05 WS-TS-YEAR       PIC 9(4).
+           05 FILLER           PIC X VALUE '-'.
+           05 WS-TS-MONTH      PIC 9(2).
+           05 FILLER           PIC X VALUE '-'.
+           05 WS-TS-DAY        PIC 9(2).
+           05 FILLER           PIC X VALUE ' '.
+           05 WS-TS-HOUR       PIC 9(2).
+           05 FILLER           PIC X VALUE ':'.
+           05 WS-TS-MIN        PIC 9(2).
+           05 FILLER           PIC X VALUE ':'.
+           05 WS-TS-SEC        PIC 9(2).
+       01  WS-CURRENT-DATE-TIME PIC X(21).
+       01  CALL-AUDIT-FILE-STATUS PIC XX.
+       01  WS-CALL-OUTCOME     PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -47,36 +69,55 @@
                   "-w '%{http_code}' > post_status.txt"
                   DELIMITED BY SIZE INTO Curl-Command.
 
-           CALL "SYSTEM" USING Curl-Command
-                         RETURNING SYSTEM-STATUS.
+           CALL STATIC "HTTP-CALL-RETRY"
+               USING Curl-Command, WS-Status-File-Name, WS-Max-Retries,
+                     WS-Success-Min, WS-Success-Max, HTTP-Status-Code,
+                     WS-Call-Result.
 
-           IF SYSTEM-STATUS = 0
-               PERFORM READ-STATUS-FILE
-               IF HTTP-Status-Code = 201
-                   DISPLAY "API call successful. HTTP Status: "
-                           HTTP-Status-Code
-                   PERFORM READ-ENTIRE-RESPONSE-FILE
-                   PERFORM PARSE-JSON-RESPONSE
-                   MOVE Id-Value-Num TO Id-Value-Display
-                   DISPLAY "New post ID: " FUNCTION 
-                   TRIM(Id-Value-Display)
-               ELSE
-                   DISPLAY "API call failed. HTTP Status: "
-                           HTTP-Status-Code
-               END-IF
+           IF Call-Succeeded
+               DISPLAY "API call successful. HTTP Status: "
+                       HTTP-Status-Code
+               PERFORM READ-ENTIRE-RESPONSE-FILE
+               PERFORM PARSE-JSON-RESPONSE
+               MOVE Id-Value-Num TO Id-Value-Display
+               DISPLAY "New post ID: " FUNCTION
+               TRIM(Id-Value-Display)
+               MOVE "SUCCESS" TO WS-CALL-OUTCOME
            ELSE
-               DISPLAY "Error executing curl command. Status: "
-                       SYSTEM-STATUS
+               DISPLAY "POST request failed after " WS-Max-Retries
+                       " attempts. HTTP Status: " HTTP-Status-Code
+               MOVE "FAILURE - RETRIES EXHAUSTED" TO WS-CALL-OUTCOME
            END-IF.
 
+           PERFORM WRITE-CALL-AUDIT-LOG.
+
            DISPLAY "Done.".
            STOP RUN.
 
-       READ-STATUS-FILE.
-           OPEN INPUT StatusFile.
-           READ StatusFile INTO StatusRecord.
-           CLOSE StatusFile.
-           MOVE StatusRecord TO HTTP-Status-Code.
+       WRITE-CALL-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-TS-YEAR
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-TS-MONTH
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-TS-DAY
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-TS-HOUR
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-TS-MIN
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-TS-SEC
+
+           OPEN INPUT CALL-AUDIT-FILE
+           IF CALL-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CALL-AUDIT-FILE
+               CLOSE CALL-AUDIT-FILE
+           ELSE
+               CLOSE CALL-AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND CALL-AUDIT-FILE
+           STRING WS-TIMESTAMP " | POSTREQUEST | " API-URL
+                  " | HTTP " HTTP-Status-Code
+                  " | " WS-CALL-OUTCOME
+               DELIMITED BY SIZE INTO CALL-AUDIT-RECORD
+           WRITE CALL-AUDIT-RECORD
+           CLOSE CALL-AUDIT-FILE.
 
        READ-ENTIRE-RESPONSE-FILE.
            INITIALIZE Response-String.
