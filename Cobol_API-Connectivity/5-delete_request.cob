@@ -13,9 +13,18 @@
        01  Todo-Line        PIC X(200).
 
        WORKING-STORAGE SECTION.
-       77  WS-Command       PIC X(300).
+       77  WS-Command       PIC X(500).
        77  WS-Status        PIC S9(9) COMP-5.
        77  WS-EOF           PIC X VALUE "N".
+       77  WS-Delete-Id     PIC 9(5) VALUE 1.
+       77  WS-Delete-URL    PIC X(60).
+       77  WS-Delete-HTTP-Status PIC 9(3) VALUE 0.
+       77  WS-Delete-Status-File PIC X(200) VALUE "delete_status.txt".
+       77  WS-Max-Retries   PIC 9(2) VALUE 3.
+       77  WS-Success-Min   PIC 9(3) VALUE 200.
+       77  WS-Success-Max   PIC 9(3) VALUE 200.
+       77  WS-Call-Result   PIC X VALUE 'N'.
+           88  Call-Succeeded VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -54,6 +63,30 @@
            END-PERFORM
            CLOSE TodosFile.
 
+      * Step 4: Issue a real HTTP DELETE for the to-do and log its status
+           PERFORM DELETE-TODO-BY-ID.
+
            DISPLAY "Done.".
            STOP RUN.
-           
\ No newline at end of file
+
+       DELETE-TODO-BY-ID.
+           STRING "https://jsonplaceholder.typicode.com/todos/"
+                  WS-Delete-Id
+               DELIMITED BY SIZE INTO WS-Delete-URL
+
+           STRING "curl -s -X DELETE " WS-Delete-URL
+                  " -o /dev/null -w '%{http_code}' > delete_status.txt"
+               DELIMITED BY SIZE INTO WS-Command
+
+           CALL STATIC "HTTP-CALL-RETRY"
+               USING WS-Command, WS-Delete-Status-File, WS-Max-Retries,
+                     WS-Success-Min, WS-Success-Max,
+                     WS-Delete-HTTP-Status, WS-Call-Result
+
+           IF Call-Succeeded
+               DISPLAY "DELETE request completed. HTTP Status: "
+                       WS-Delete-HTTP-Status
+           ELSE
+               DISPLAY "Error: DELETE request failed after retries. HTT
+      -                "P Status: " WS-Delete-HTTP-Status
+           END-IF.
