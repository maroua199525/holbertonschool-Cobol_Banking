@@ -5,7 +5,12 @@
        FILE-CONTROL.
            SELECT DATA-FILE ASSIGN TO "temp_data.json".
            SELECT RESP-FILE ASSIGN TO "updated_response.json".
-           SELECT STATUS-FILE ASSIGN TO "status.txt".
+           SELECT ARCHIVE-FILE ASSIGN TO "audit/update_post_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVE-FILE-STATUS.
+           SELECT CALL-AUDIT-FILE ASSIGN TO "audit/api_call_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALL-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -13,8 +18,10 @@
        01 DATA-RECORD      PIC X(200).
        FD RESP-FILE.
        01 RESP-RECORD      PIC X(500).
-       FD STATUS-FILE.
-       01 STATUS-RECORD    PIC X(10).
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-RECORD   PIC X(500).
+       FD CALL-AUDIT-FILE.
+       01 CALL-AUDIT-RECORD PIC X(500).
 
        WORKING-STORAGE SECTION.
        01 API-URL          PIC X(50) VALUE 
@@ -28,12 +35,34 @@
            & " ""userId"": 1 "
            & "}".
        01 CURL-COMMAND     PIC X(500).
-       01 SYSTEM-STATUS    PIC S9(9) BINARY.
        01 HTTP-STATUS-CODE PIC 9(3).
+       01 WS-MAX-RETRIES   PIC 9(2) VALUE 3.
+       01 WS-SUCCESS-MIN   PIC 9(3) VALUE 200.
+       01 WS-SUCCESS-MAX   PIC 9(3) VALUE 299.
+       01 WS-CALL-RESULT   PIC X VALUE 'N'.
+           88 CALL-SUCCEEDED VALUE 'Y'.
+       01 WS-STATUS-FILE-NAME PIC X(200) VALUE "status.txt".
        01 RESPONSE-BODY    PIC X(500).
        01 Parsed-ID        PIC 9(10).
        01 Temp-String      PIC X(500).
 
+       01 WS-TIMESTAMP.
+           05 WS-TS-YEAR   PIC 9(4).
+           05 FILLER       PIC X VALUE '-'.
+           05 WS-TS-MONTH  PIC 9(2).
+           05 FILLER       PIC X VALUE '-'.
+           05 WS-TS-DAY    PIC 9(2).
+           05 FILLER       PIC X VALUE ' '.
+           05 WS-TS-HOUR   PIC 9(2).
+           05 FILLER       PIC X VALUE ':'.
+           05 WS-TS-MIN    PIC 9(2).
+           05 FILLER       PIC X VALUE ':'.
+           05 WS-TS-SEC    PIC 9(2).
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 ARCHIVE-FILE-STATUS PIC XX.
+       01 CALL-AUDIT-FILE-STATUS PIC XX.
+       01 WS-CALL-OUTCOME  PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
            PERFORM WRITE-JSON-FILE.
            STRING "curl -s -X PUT "
@@ -44,27 +73,25 @@
                   " -w '%{http_code}' > " "status.txt"
                   DELIMITED BY SIZE INTO CURL-COMMAND.
            DISPLAY "Executing command: " CURL-COMMAND.
-           CALL "SYSTEM" USING CURL-COMMAND
-                         RETURNING SYSTEM-STATUS.
-           IF SYSTEM-STATUS = 0
-               DISPLAY "Curl command executed successfully. Checking res
-      -         "ponse..."
-               PERFORM READ-STATUS-CODE
-               IF HTTP-STATUS-CODE >= 200 AND HTTP-STATUS-CODE < 300
-                   DISPLAY "PUT request successful! HTTP Status: " 
-                   HTTP-STATUS-CODE
-                   PERFORM READ-RESPONSE-BODY
-                   PERFORM PARSE-JSON-RESPONSE
-                   DISPLAY "Successfully updated post with ID: " 
-                   Parsed-ID
-               ELSE
-                   DISPLAY "PUT request failed. HTTP Status: " 
-                   HTTP-STATUS-CODE
-               END-IF
+           CALL STATIC "HTTP-CALL-RETRY"
+               USING CURL-COMMAND, WS-STATUS-FILE-NAME, WS-MAX-RETRIES,
+                     WS-SUCCESS-MIN, WS-SUCCESS-MAX, HTTP-STATUS-CODE,
+                     WS-CALL-RESULT.
+           IF CALL-SUCCEEDED
+               DISPLAY "PUT request successful! HTTP Status: "
+               HTTP-STATUS-CODE
+               PERFORM READ-RESPONSE-BODY
+               PERFORM PARSE-JSON-RESPONSE
+               DISPLAY "Successfully updated post with ID: "
+               Parsed-ID
+               MOVE "SUCCESS" TO WS-CALL-OUTCOME
            ELSE
-               DISPLAY "Error executing curl command. System Status: " 
-               SYSTEM-STATUS
+               DISPLAY "PUT request failed after retries. HTTP Status: "
+               HTTP-STATUS-CODE
+               MOVE "FAILURE - RETRIES EXHAUSTED" TO WS-CALL-OUTCOME
            END-IF.
+           PERFORM ARCHIVE-REQUEST-RESPONSE.
+           PERFORM WRITE-CALL-AUDIT-LOG.
            STOP RUN.
 
        WRITE-JSON-FILE.
@@ -72,12 +99,6 @@
            WRITE DATA-RECORD FROM JSON-PAYLOAD.
            CLOSE DATA-FILE.
 
-       READ-STATUS-CODE.
-           OPEN INPUT STATUS-FILE.
-           READ STATUS-FILE INTO STATUS-RECORD.
-           MOVE STATUS-RECORD TO HTTP-STATUS-CODE.
-           CLOSE STATUS-FILE.
-
        READ-RESPONSE-BODY.
            OPEN INPUT RESP-FILE.
            READ RESP-FILE INTO RESP-RECORD.
@@ -93,4 +114,52 @@
            UNSTRING RESPONSE-BODY DELIMITED BY ','
                INTO Parsed-ID
            END-UNSTRING.
-           
\ No newline at end of file
+
+       ARCHIVE-REQUEST-RESPONSE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:4) TO WS-TS-YEAR
+           MOVE WS-CURRENT-DATE-TIME(5:2) TO WS-TS-MONTH
+           MOVE WS-CURRENT-DATE-TIME(7:2) TO WS-TS-DAY
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-TS-HOUR
+           MOVE WS-CURRENT-DATE-TIME(11:2) TO WS-TS-MIN
+           MOVE WS-CURRENT-DATE-TIME(13:2) TO WS-TS-SEC
+
+           OPEN INPUT ARCHIVE-FILE
+           IF ARCHIVE-FILE-STATUS = "35" THEN
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+           ELSE
+               CLOSE ARCHIVE-FILE
+           END-IF
+
+           OPEN EXTEND ARCHIVE-FILE
+           STRING "==== " WS-TIMESTAMP " ===="
+               DELIMITED BY SIZE INTO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           STRING "REQUEST: " JSON-PAYLOAD
+               DELIMITED BY SIZE INTO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           STRING "STATUS: " HTTP-STATUS-CODE
+               DELIMITED BY SIZE INTO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           STRING "RESPONSE: " RESPONSE-BODY
+               DELIMITED BY SIZE INTO ARCHIVE-RECORD
+           WRITE ARCHIVE-RECORD
+           CLOSE ARCHIVE-FILE.
+
+       WRITE-CALL-AUDIT-LOG.
+           OPEN INPUT CALL-AUDIT-FILE
+           IF CALL-AUDIT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CALL-AUDIT-FILE
+               CLOSE CALL-AUDIT-FILE
+           ELSE
+               CLOSE CALL-AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND CALL-AUDIT-FILE
+           STRING WS-TIMESTAMP " | UPDATE-POST | " API-URL
+                  " | HTTP " HTTP-STATUS-CODE
+                  " | " WS-CALL-OUTCOME
+               DELIMITED BY SIZE INTO CALL-AUDIT-RECORD
+           WRITE CALL-AUDIT-RECORD
+           CLOSE CALL-AUDIT-FILE.
