@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HTTP-CALL-RETRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HCR-STATUS-FILE ASSIGN TO WS-STATUS-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HCR-STATUS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HCR-STATUS-FILE.
+       01  HCR-STATUS-RECORD    PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUS-FILE-NAME  PIC X(200).
+       01  WS-SYSTEM-STATUS     PIC S9(9) BINARY.
+       01  WS-RETRY-COUNT       PIC 9(2) VALUE 0.
+       01  WS-SLEEP-SECONDS     PIC 9(2) VALUE 0.
+       01  WS-SLEEP-COMMAND     PIC X(20).
+       01  HCR-STATUS-FILE-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  HCR-CURL-COMMAND      PIC X(500).
+       01  HCR-STATUS-FILE-PARM  PIC X(200).
+       01  HCR-MAX-RETRIES       PIC 9(2).
+       01  HCR-SUCCESS-MIN       PIC 9(3).
+       01  HCR-SUCCESS-MAX       PIC 9(3).
+       01  HCR-HTTP-STATUS-PARM  PIC 9(3).
+       01  HCR-RESULT-FLAG       PIC X.
+           88  HCR-CALL-SUCCEEDED      VALUE 'Y'.
+
+       PROCEDURE DIVISION USING HCR-CURL-COMMAND, HCR-STATUS-FILE-PARM,
+               HCR-MAX-RETRIES, HCR-SUCCESS-MIN, HCR-SUCCESS-MAX,
+               HCR-HTTP-STATUS-PARM, HCR-RESULT-FLAG.
+       HCR-MAIN.
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE 0 TO HCR-HTTP-STATUS-PARM
+           MOVE 'N' TO HCR-RESULT-FLAG
+           MOVE HCR-STATUS-FILE-PARM TO WS-STATUS-FILE-NAME
+
+           PERFORM HCR-ATTEMPT-CALL
+               UNTIL HCR-CALL-SUCCEEDED
+                  OR WS-RETRY-COUNT >= HCR-MAX-RETRIES
+
+           GOBACK.
+
+       HCR-ATTEMPT-CALL.
+           IF WS-RETRY-COUNT > 0
+               COMPUTE WS-SLEEP-SECONDS = WS-RETRY-COUNT * 2
+               STRING "sleep " WS-SLEEP-SECONDS
+                   DELIMITED BY SIZE INTO WS-SLEEP-COMMAND
+               CALL "SYSTEM" USING WS-SLEEP-COMMAND
+           END-IF
+
+           CALL "SYSTEM" USING HCR-CURL-COMMAND
+                         RETURNING WS-SYSTEM-STATUS
+
+           ADD 1 TO WS-RETRY-COUNT
+
+           IF WS-SYSTEM-STATUS = 0
+               PERFORM HCR-READ-STATUS-FILE
+               IF HCR-HTTP-STATUS-PARM >= HCR-SUCCESS-MIN
+                       AND HCR-HTTP-STATUS-PARM <= HCR-SUCCESS-MAX
+                   MOVE 'Y' TO HCR-RESULT-FLAG
+               END-IF
+           END-IF.
+
+       HCR-READ-STATUS-FILE.
+           MOVE 0 TO HCR-HTTP-STATUS-PARM
+           OPEN INPUT HCR-STATUS-FILE
+           IF HCR-STATUS-FILE-STATUS = "00"
+               READ HCR-STATUS-FILE INTO HCR-STATUS-RECORD
+                   AT END
+                       MOVE SPACES TO HCR-STATUS-RECORD
+               END-READ
+               CLOSE HCR-STATUS-FILE
+               IF HCR-STATUS-RECORD NOT = SPACES
+                   MOVE HCR-STATUS-RECORD TO HCR-HTTP-STATUS-PARM
+               END-IF
+           END-IF.
