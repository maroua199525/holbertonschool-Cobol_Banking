@@ -6,97 +6,276 @@ IDENTIFICATION DIVISION.
            SELECT TRANSFER-FILE ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS TRANSFER-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "build/transfer_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSFER-FILE.
        01  TRANSFER-RECORD      PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD    PIC X(20).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        01  DB-CONN-STRING       PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
        01  TRANSFER-FILE-STATUS PIC X(2).
+       01  CHECKPOINT-FILE-STATUS PIC X(2).
+       01  WS-RECORD-NUMBER     PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-RECORD PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-LINE   PIC X(20).
        01  TRANSFER-INFO.
            05 OPERATION-TYPE    PIC X(8).
            05 SOURCE-ACCOUNT    PIC X(4).
            05 TARGET-ACCOUNT    PIC X(4).
            05 TRANSFER-AMOUNT   PIC X(10).
+       01  PTL-ACTION           PIC X(20).
+       01  PTL-FIELD2           PIC X(50).
+       01  PTL-FIELD3           PIC X(50).
+       01  PTL-FIELD4           PIC X(50).
+       01  PTL-FIELD5           PIC X(50).
+       01  PTL-VALID-FLAG       PIC X.
+           88 PTL-VALID                VALUE "Y" FALSE "N".
        01  WITHDRAW-RESULT      PIC S9(9) COMP-5.
        01  DEPOSIT-RESULT       PIC S9(9) COMP-5.
-       
+       01  SOURCE-BALANCE       PIC S9(9)V99.
+       01  WS-BALANCE-STR       PIC X(20).
+       01  WS-TRANSFER-AMT-NUM  PIC S9(9)V99.
+       01  WS-SOURCE-CURRENCY   PIC X(3).
+       01  WS-TARGET-CURRENCY   PIC X(3).
+       01  WS-CURRENCY-STR      PIC X(20).
+       01  WS-DEPOSIT-AMT-NUM   PIC S9(9)V99.
+       01  WS-DEPOSIT-AMT-EDIT  PIC -(7)9.99.
+       01  BATCH-FAILED-FLAG    PIC X VALUE 'N'.
+       01  BATCH-TRANSFER-COUNT PIC 9(9) VALUE 0.
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "transfer-processor".
+       01  WS-LOCK-ACQUIRED     PIC X.
+           88  LOCK-ACQUIRED            VALUE "Y".
+       01  WS-LOCK-HOLDER       PIC X(120).
+
        PROCEDURE DIVISION.
        START-PROCESSING.
+           CALL STATIC "ACQUIRE-BATCH-LOCK"
+               USING WS-ERROR-SOURCE, WS-LOCK-ACQUIRED, WS-LOCK-HOLDER
+           IF NOT LOCK-ACQUIRED THEN
+               DISPLAY "ABORT: transactions.dat is already being "
+                       "processed - " FUNCTION TRIM(WS-LOCK-HOLDER)
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
            MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
-           
-           CALL STATIC "DB_CONNECT" 
-               USING DB-CONNSTR 
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
                RETURNING DBH.
-           
-           IF DBH = NULL-PTR THEN 
-               STOP RUN
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               MOVE 4 TO RETURN-CODE
+               CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
+               GOBACK
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
            END-IF.
-           
+
+           CALL STATIC "DB_BEGIN"
+               USING BY VALUE DBH
+               RETURNING RC.
+
+           PERFORM READ-CHECKPOINT.
+
            OPEN INPUT TRANSFER-FILE.
-           PERFORM READ-TRANSFERS UNTIL TRANSFER-FILE-STATUS NOT = "00".
+           PERFORM READ-TRANSFERS
+               UNTIL TRANSFER-FILE-STATUS NOT = "00" OR BATCH-FAILED-FLAG = 'Y'.
            CLOSE TRANSFER-FILE.
-           
-           CALL STATIC "DB_DISCONNECT" 
-               USING BY VALUE DBH 
+
+           IF BATCH-FAILED-FLAG = 'Y' OR BATCH-TRANSFER-COUNT = 0 THEN
+               CALL STATIC "DB_ROLLBACK"
+                   USING BY VALUE DBH
+                   RETURNING RC
+               DISPLAY "FAILURE: Batch rejected, all transfers rolled back. "
+                       "Checkpoint left at record " WS-CHECKPOINT-RECORD
+                       " for restart."
+           ELSE
+               CALL STATIC "DB_COMMIT"
+                   USING BY VALUE DBH
+                   RETURNING RC
+               PERFORM WRITE-CHECKPOINT
+               DISPLAY "SUCCESS: " BATCH-TRANSFER-COUNT
+                       " transfer(s) committed as one batch."
+           END-IF.
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
                RETURNING RC.
+           CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE.
            GOBACK.
-       
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-RECORD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                   AT END MOVE SPACES TO WS-CHECKPOINT-LINE
+               END-READ
+               IF WS-CHECKPOINT-LINE NOT = SPACES THEN
+                   COMPUTE WS-CHECKPOINT-RECORD = FUNCTION NUMVAL(WS-CHECKPOINT-LINE)
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORD-NUMBER TO WS-CHECKPOINT-LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
        READ-TRANSFERS.
            READ TRANSFER-FILE AT END MOVE "10" TO TRANSFER-FILE-STATUS.
            IF TRANSFER-FILE-STATUS = "00" THEN
-               UNSTRING TRANSFER-RECORD DELIMITED BY ","
-                   INTO OPERATION-TYPE, SOURCE-ACCOUNT, 
-                        TARGET-ACCOUNT, TRANSFER-AMOUNT
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(OPERATION-TYPE)) = "TRANSFER"
-                   PERFORM EXECUTE-TRANSFER
+               ADD 1 TO WS-RECORD-NUMBER
+               IF WS-RECORD-NUMBER > WS-CHECKPOINT-RECORD THEN
+                   CALL STATIC "PARSE-TX-LINE"
+                       USING TRANSFER-RECORD, PTL-ACTION, PTL-FIELD2,
+                             PTL-FIELD3, PTL-FIELD4, PTL-FIELD5,
+                             PTL-VALID-FLAG
+                   IF PTL-VALID THEN
+                       MOVE PTL-ACTION TO OPERATION-TYPE
+                       MOVE PTL-FIELD2 TO SOURCE-ACCOUNT
+                       MOVE PTL-FIELD3 TO TARGET-ACCOUNT
+                       MOVE PTL-FIELD4 TO TRANSFER-AMOUNT
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(OPERATION-TYPE)) = "TRANSFER"
+                           PERFORM EXECUTE-TRANSFER
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
-       
+
        EXECUTE-TRANSFER.
-           CALL STATIC "DB_BEGIN" 
-               USING BY VALUE DBH 
-               RETURNING RC.
-           
-           IF RC NOT = 0 THEN
-               DISPLAY "ERROR: Could not begin transaction."
+           PERFORM CHECK-SUFFICIENT-FUNDS.
+
+           IF SOURCE-BALANCE < WS-TRANSFER-AMT-NUM THEN
+               MOVE 'Y' TO BATCH-FAILED-FLAG
+               DISPLAY "FAILURE: Transfer of " FUNCTION TRIM(TRANSFER-AMOUNT)
+                       " from " FUNCTION TRIM(SOURCE-ACCOUNT)
+                       " rejected - insufficient funds."
                EXIT PARAGRAPH
            END-IF.
-           
+
+           PERFORM LOOKUP-TRANSFER-CURRENCIES.
+
+           IF WS-SOURCE-CURRENCY = WS-TARGET-CURRENCY THEN
+               MOVE WS-TRANSFER-AMT-NUM TO WS-DEPOSIT-AMT-NUM
+           ELSE
+               CALL STATIC "CONVERT-CURRENCY"
+                   USING WS-SOURCE-CURRENCY, WS-TARGET-CURRENCY,
+                         WS-TRANSFER-AMT-NUM, WS-DEPOSIT-AMT-NUM
+               DISPLAY "Cross-currency transfer: " FUNCTION TRIM(TRANSFER-AMOUNT)
+                       " " FUNCTION TRIM(WS-SOURCE-CURRENCY) " converted to "
+                       FUNCTION TRIM(WS-TARGET-CURRENCY)
+           END-IF.
+           MOVE WS-DEPOSIT-AMT-NUM TO WS-DEPOSIT-AMT-EDIT.
+
            MOVE SPACES TO SQL-COMMAND.
            STRING "UPDATE accounts SET balance = balance - "
                FUNCTION TRIM(TRANSFER-AMOUNT) " WHERE account_id = "
                FUNCTION TRIM(SOURCE-ACCOUNT) ";"
                DELIMITED BY SIZE INTO SQL-COMMAND.
-           
-           CALL STATIC "DB_EXEC" 
+
+           CALL STATIC "DB_EXEC"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING WITHDRAW-RESULT.
-           
+
            MOVE SPACES TO SQL-COMMAND.
            STRING "UPDATE accounts SET balance = balance + "
-               FUNCTION TRIM(TRANSFER-AMOUNT) " WHERE account_id = "
+               FUNCTION TRIM(WS-DEPOSIT-AMT-EDIT) " WHERE account_id = "
                FUNCTION TRIM(TARGET-ACCOUNT) ";"
                DELIMITED BY SIZE INTO SQL-COMMAND.
-           
-           CALL STATIC "DB_EXEC" 
+
+           CALL STATIC "DB_EXEC"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING DEPOSIT-RESULT.
-           
+
            IF WITHDRAW-RESULT = 0 AND DEPOSIT-RESULT = 0 THEN
-               CALL STATIC "DB_COMMIT" 
-                   USING BY VALUE DBH 
-                   RETURNING RC
-               DISPLAY "SUCCESS: Transfer of " FUNCTION TRIM(TRANSFER-AMOUNT)
+               ADD 1 TO BATCH-TRANSFER-COUNT
+               DISPLAY "Transfer of " FUNCTION TRIM(TRANSFER-AMOUNT)
                        " from " FUNCTION TRIM(SOURCE-ACCOUNT)
-                       " to " FUNCTION TRIM(TARGET-ACCOUNT) " committed."
+                       " to " FUNCTION TRIM(TARGET-ACCOUNT) " applied."
            ELSE
-               CALL STATIC "DB_ROLLBACK" 
-                   USING BY VALUE DBH 
-                   RETURNING RC
-               DISPLAY "FAILURE: Transfer rolled back."
+               MOVE 'Y' TO BATCH-FAILED-FLAG
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+               DISPLAY "FAILURE: Transfer posting failed, batch will be rolled back."
+           END-IF.
+
+       LOOKUP-TRANSFER-CURRENCIES.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(SOURCE-ACCOUNT)
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE "USD" TO WS-SOURCE-CURRENCY.
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-CURRENCY-STR
+               IF WS-CURRENCY-STR NOT = SPACES
+                   MOVE WS-CURRENCY-STR TO WS-SOURCE-CURRENCY
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TARGET-ACCOUNT)
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE "USD" TO WS-TARGET-CURRENCY.
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-CURRENCY-STR
+               IF WS-CURRENCY-STR NOT = SPACES
+                   MOVE WS-CURRENCY-STR TO WS-TARGET-CURRENCY
+               END-IF
+           END-IF.
+
+       CHECK-SUFFICIENT-FUNDS.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT balance FROM accounts WHERE account_id = "
+               FUNCTION TRIM(SOURCE-ACCOUNT)
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE 0 TO SOURCE-BALANCE.
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE-STR
+               IF WS-BALANCE-STR NOT = SPACES THEN
+                   COMPUTE SOURCE-BALANCE = FUNCTION NUMVAL(WS-BALANCE-STR)
+               END-IF
            END-IF.
+
+           COMPUTE WS-TRANSFER-AMT-NUM = FUNCTION NUMVAL(TRANSFER-AMOUNT).
