@@ -0,0 +1,128 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. gl-reconciliation.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  DB-CONN-STRING       PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "gl-reconciliation".
+
+       01  WS-ACCOUNT-ID        PIC X(20).
+       01  WS-BALANCE-STR       PIC X(20).
+       01  WS-BALANCE-NUM       PIC S9(9)V99.
+       01  WS-LEDGER-STR        PIC X(20).
+       01  WS-LEDGER-TOTAL      PIC S9(9)V99.
+       01  WS-VARIANCE          PIC S9(9)V99.
+       01  WS-FORMATTED-AMOUNT  PIC X(20).
+       01  WS-ACCOUNT-COUNT     PIC 9(9) VALUE 0.
+       01  WS-MISMATCH-COUNT    PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
+           MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
+               RETURNING DBH.
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               DISPLAY "ERROR: Database connection failed"
+               STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
+           END-IF.
+
+           DISPLAY "--- GENERAL LEDGER RECONCILIATION REPORT ---"
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY CONTENT Z"SELECT account_id, balance FROM accounts ORDER BY account_id"
+               RETURNING STMT.
+
+           IF STMT NOT = NULL-PTR THEN
+               PERFORM RECONCILE-ACCOUNT UNTIL RC NOT = 0
+           END-IF.
+
+           DISPLAY " "
+           DISPLAY "Accounts checked: " WS-ACCOUNT-COUNT
+           DISPLAY "Mismatches found: " WS-MISMATCH-COUNT
+           IF WS-MISMATCH-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
+               RETURNING RC.
+           GOBACK.
+
+       RECONCILE-ACCOUNT.
+           MOVE SPACES TO C1, C2, C3.
+           CALL STATIC "DB_FETCH"
+               USING BY VALUE STMT
+                     BY REFERENCE C1, C2, C3
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               ADD 1 TO WS-ACCOUNT-COUNT
+               MOVE FUNCTION TRIM(C1) TO WS-ACCOUNT-ID
+               MOVE FUNCTION TRIM(C2) TO WS-BALANCE-STR
+               MOVE 0 TO WS-BALANCE-NUM
+               IF WS-BALANCE-STR NOT = SPACES
+                   MOVE WS-BALANCE-STR TO WS-BALANCE-NUM
+                   IF WS-BALANCE-NUM = 0
+                       COMPUTE WS-BALANCE-NUM = FUNCTION NUMVAL(WS-BALANCE-STR)
+                   END-IF
+               END-IF
+
+               PERFORM SUM-LEDGER-MOVEMENTS
+
+               COMPUTE WS-VARIANCE = WS-BALANCE-NUM - WS-LEDGER-TOTAL
+               IF WS-VARIANCE NOT = 0 THEN
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   CALL STATIC "FORMAT-PIC-MASK"
+                       USING "C", WS-VARIANCE, WS-FORMATTED-AMOUNT
+                   DISPLAY "MISMATCH: account " FUNCTION TRIM(WS-ACCOUNT-ID)
+                           " - balance/ledger variance "
+                           FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               END-IF
+           END-IF.
+
+       SUM-LEDGER-MOVEMENTS.
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT COALESCE(SUM(CASE WHEN tx_type IN "
+                  "('WITHDRAW','TRANSFER','OVERDRAFT') THEN -amount ELSE amount END),0) "
+                  "FROM tx_log WHERE account_id = '"
+                  FUNCTION TRIM(WS-ACCOUNT-ID)
+                  "'"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           MOVE 0 TO WS-LEDGER-TOTAL
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-LEDGER-STR
+               IF WS-LEDGER-STR NOT = SPACES
+                   MOVE WS-LEDGER-STR TO WS-LEDGER-TOTAL
+                   IF WS-LEDGER-TOTAL = 0
+                       COMPUTE WS-LEDGER-TOTAL = FUNCTION NUMVAL(WS-LEDGER-STR)
+                   END-IF
+               END-IF
+           ELSE
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
