@@ -0,0 +1,183 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. statement-generator.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  DB-CONN-STRING       PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "statement-generator".
+
+       01  WS-ACCOUNT-ID        PIC X(20).
+       01  WS-BALANCE-STR       PIC X(20).
+       01  WS-CLOSING-BALANCE   PIC S9(9)V99.
+       01  WS-LEDGER-STR        PIC X(20).
+       01  WS-LEDGER-TOTAL      PIC S9(9)V99.
+       01  WS-OPENING-BALANCE   PIC S9(9)V99.
+       01  WS-RUNNING-BALANCE   PIC S9(9)V99.
+       01  WS-TX-TYPE           PIC X(10).
+       01  WS-TX-AMOUNT-STR     PIC X(20).
+       01  WS-TX-AMOUNT         PIC S9(9)V99.
+       01  WS-SIGNED-AMOUNT     PIC S9(9)V99.
+       01  WS-FORMATTED-AMOUNT  PIC X(20).
+       01  WS-LINE-COUNT        PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ACCOUNT-ID
+           ACCEPT WS-ACCOUNT-ID FROM COMMAND-LINE
+           IF WS-ACCOUNT-ID = SPACES THEN
+               DISPLAY "ERROR: pass an account id on the command line"
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
+           MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
+               RETURNING DBH.
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               DISPLAY "ERROR: Database connection failed"
+               STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
+           END-IF.
+
+           PERFORM LOOKUP-CLOSING-BALANCE
+           PERFORM SUM-LEDGER-MOVEMENTS
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-LEDGER-TOTAL
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+
+           DISPLAY "--- ACCOUNT STATEMENT: " FUNCTION TRIM(WS-ACCOUNT-ID) " ---"
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-OPENING-BALANCE, WS-FORMATTED-AMOUNT
+           DISPLAY "Opening balance: " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+           DISPLAY " "
+           DISPLAY "Type        Amount                Running Balance"
+           DISPLAY "-----------------------------------------------------"
+
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT tx_type, amount FROM tx_log WHERE account_id = '"
+                  FUNCTION TRIM(WS-ACCOUNT-ID)
+                  "' ORDER BY id"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT NOT = NULL-PTR THEN
+               PERFORM PRINT-STATEMENT-LINE UNTIL RC NOT = 0
+           END-IF.
+
+           DISPLAY "-----------------------------------------------------"
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-CLOSING-BALANCE, WS-FORMATTED-AMOUNT
+           DISPLAY "Closing balance: " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+           DISPLAY WS-LINE-COUNT " transaction(s) listed."
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
+               RETURNING RC.
+           GOBACK.
+
+       LOOKUP-CLOSING-BALANCE.
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT balance FROM accounts WHERE account_id = '"
+                  FUNCTION TRIM(WS-ACCOUNT-ID)
+                  "'"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           MOVE 0 TO WS-CLOSING-BALANCE
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE-STR
+               IF WS-BALANCE-STR NOT = SPACES
+                   MOVE WS-BALANCE-STR TO WS-CLOSING-BALANCE
+                   IF WS-CLOSING-BALANCE = 0
+                       COMPUTE WS-CLOSING-BALANCE = FUNCTION NUMVAL(WS-BALANCE-STR)
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "ERROR: Could not find account " FUNCTION TRIM(WS-ACCOUNT-ID)
+           END-IF.
+
+       SUM-LEDGER-MOVEMENTS.
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT COALESCE(SUM(CASE WHEN tx_type IN "
+                  "('WITHDRAW','TRANSFER','OVERDRAFT') THEN -amount ELSE amount END),0) "
+                  "FROM tx_log WHERE account_id = '"
+                  FUNCTION TRIM(WS-ACCOUNT-ID)
+                  "'"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           MOVE 0 TO WS-LEDGER-TOTAL
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-LEDGER-STR
+               IF WS-LEDGER-STR NOT = SPACES
+                   MOVE WS-LEDGER-STR TO WS-LEDGER-TOTAL
+                   IF WS-LEDGER-TOTAL = 0
+                       COMPUTE WS-LEDGER-TOTAL = FUNCTION NUMVAL(WS-LEDGER-STR)
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRINT-STATEMENT-LINE.
+           MOVE SPACES TO C1, C2, C3.
+           CALL STATIC "DB_FETCH"
+               USING BY VALUE STMT
+                     BY REFERENCE C1, C2, C3
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               ADD 1 TO WS-LINE-COUNT
+               MOVE FUNCTION TRIM(C1) TO WS-TX-TYPE
+               MOVE FUNCTION TRIM(C2) TO WS-TX-AMOUNT-STR
+               MOVE 0 TO WS-TX-AMOUNT
+               IF WS-TX-AMOUNT-STR NOT = SPACES
+                   MOVE WS-TX-AMOUNT-STR TO WS-TX-AMOUNT
+                   IF WS-TX-AMOUNT = 0
+                       COMPUTE WS-TX-AMOUNT = FUNCTION NUMVAL(WS-TX-AMOUNT-STR)
+                   END-IF
+               END-IF
+
+               IF WS-TX-TYPE = "WITHDRAW" OR WS-TX-TYPE = "TRANSFER"
+                       OR WS-TX-TYPE = "OVERDRAFT" THEN
+                   COMPUTE WS-SIGNED-AMOUNT = 0 - WS-TX-AMOUNT
+               ELSE
+                   MOVE WS-TX-AMOUNT TO WS-SIGNED-AMOUNT
+               END-IF
+
+               ADD WS-SIGNED-AMOUNT TO WS-RUNNING-BALANCE
+
+               CALL STATIC "FORMAT-PIC-MASK"
+                   USING "C", WS-SIGNED-AMOUNT, WS-FORMATTED-AMOUNT
+               DISPLAY WS-TX-TYPE "  " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       "  " WS-RUNNING-BALANCE
+           END-IF.
