@@ -0,0 +1,284 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. balance-reconciliation-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAPSHOT-FILE ASSIGN TO "build/balance_reconciliation_snapshot.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SNAPSHOT-FILE-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD      PIC X(20).
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  DB-CONN-STRING       PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "balance-reconciliation-report".
+
+       01  SNAPSHOT-FILE-STATUS    PIC XX.
+       01  TRANSACTION-FILE-STATUS PIC XX.
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       01  WS-BEFORE-TOTAL      PIC S9(9)V99 VALUE 0.
+       01  WS-AFTER-TOTAL       PIC S9(9)V99 VALUE 0.
+       01  WS-AFTER-STR         PIC X(20).
+       01  WS-DB-NET-CHANGE     PIC S9(9)V99 VALUE 0.
+       01  WS-FILE-NET-TOTAL    PIC S9(9)V99 VALUE 0.
+       01  WS-VARIANCE          PIC S9(9)V99 VALUE 0.
+       01  WS-UNRECONCILED-DELETES PIC 9(7) VALUE 0.
+       01  WS-FORMATTED-AMOUNT  PIC X(20).
+
+       01  PTL-ACTION               PIC X(20).
+       01  PTL-FIELD2               PIC X(50).
+       01  PTL-FIELD3               PIC X(50).
+       01  PTL-FIELD4               PIC X(50).
+       01  PTL-FIELD5               PIC X(50).
+       01  PTL-VALID-FLAG           PIC X.
+           88  PTL-VALID                   VALUE 'Y' FALSE 'N'.
+
+       01  WS-TX-TYPE            PIC X(10).
+       01  WS-AMOUNT             PIC S9(9)V99.
+
+       01  WS-XFER-SOURCE-ACCT   PIC X(50).
+       01  WS-XFER-TARGET-ACCT   PIC X(50).
+       01  WS-XFER-SOURCE-CCY    PIC X(3).
+       01  WS-XFER-TARGET-CCY    PIC X(3).
+       01  WS-XFER-CURRENCY-STR  PIC X(20).
+       01  WS-XFER-CREDIT-AMT    PIC S9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-SNAPSHOT-FILE
+           PERFORM CONNECT-TO-DATABASE
+           PERFORM READ-CURRENT-TOTAL
+           PERFORM SCAN-TRANSACTION-FILE
+           PERFORM DISCONNECT-FROM-DATABASE
+           PERFORM REPORT-RESULTS
+           GOBACK.
+
+       READ-SNAPSHOT-FILE.
+           MOVE 0 TO WS-BEFORE-TOTAL
+           OPEN INPUT SNAPSHOT-FILE
+           IF SNAPSHOT-FILE-STATUS = "00" THEN
+               READ SNAPSHOT-FILE INTO SNAPSHOT-RECORD
+                   AT END MOVE SPACES TO SNAPSHOT-RECORD
+               END-READ
+               IF SNAPSHOT-RECORD NOT = SPACES THEN
+                   COMPUTE WS-BEFORE-TOTAL = FUNCTION NUMVAL(SNAPSHOT-RECORD)
+               END-IF
+               CLOSE SNAPSHOT-FILE
+           ELSE
+               DISPLAY "WARNING: no balance snapshot found - run "
+                       "balance-snapshot before the batch to enable "
+                       "this report."
+           END-IF.
+
+       CONNECT-TO-DATABASE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
+           MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
+               RETURNING DBH.
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               DISPLAY "ERROR: Database connection failed"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
+           END-IF.
+
+       READ-CURRENT-TOTAL.
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT COALESCE(SUM(balance),0) FROM accounts"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE 0 TO WS-AFTER-TOTAL
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-AFTER-STR
+               IF WS-AFTER-STR NOT = SPACES
+                   MOVE WS-AFTER-STR TO WS-AFTER-TOTAL
+                   IF WS-AFTER-TOTAL = 0
+                       COMPUTE WS-AFTER-TOTAL = FUNCTION NUMVAL(WS-AFTER-STR)
+                   END-IF
+               END-IF
+           ELSE
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+           COMPUTE WS-DB-NET-CHANGE = WS-AFTER-TOTAL - WS-BEFORE-TOTAL.
+
+       SCAN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANSACTION-FILE-STATUS = "00" THEN
+               PERFORM READ-ONE-TRANSACTION
+                   UNTIL WS-EOF = 'Y'
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY "WARNING: transactions.dat not found - file-side "
+                       "total cannot be computed."
+           END-IF.
+
+       READ-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   PERFORM PARSE-AND-ACCUMULATE
+           END-READ.
+
+       PARSE-AND-ACCUMULATE.
+           CALL STATIC "PARSE-TX-LINE"
+               USING TRANSACTION-RECORD, PTL-ACTION, PTL-FIELD2,
+                     PTL-FIELD3, PTL-FIELD4, PTL-FIELD5, PTL-VALID-FLAG
+
+           IF PTL-VALID THEN
+               EVALUATE FUNCTION TRIM(PTL-ACTION)
+                   WHEN 'INSERT'
+                       COMPUTE WS-AMOUNT = FUNCTION NUMVAL(PTL-FIELD5)
+                       ADD WS-AMOUNT TO WS-FILE-NET-TOTAL
+                   WHEN 'UPDATE'
+                       MOVE FUNCTION TRIM(PTL-FIELD3) TO WS-TX-TYPE
+                       COMPUTE WS-AMOUNT = FUNCTION NUMVAL(PTL-FIELD4)
+                       EVALUATE WS-TX-TYPE
+                           WHEN 'DEPOSIT'
+                               ADD WS-AMOUNT TO WS-FILE-NET-TOTAL
+                           WHEN 'WITHDRAW'
+                               SUBTRACT WS-AMOUNT FROM WS-FILE-NET-TOTAL
+                       END-EVALUATE
+                   WHEN 'REVERSAL'
+                       COMPUTE WS-AMOUNT = FUNCTION NUMVAL(PTL-FIELD4)
+                       ADD WS-AMOUNT TO WS-FILE-NET-TOTAL
+                   WHEN 'TRANSFER'
+                       MOVE FUNCTION TRIM(PTL-FIELD2) TO WS-XFER-SOURCE-ACCT
+                       MOVE FUNCTION TRIM(PTL-FIELD3) TO WS-XFER-TARGET-ACCT
+                       COMPUTE WS-AMOUNT = FUNCTION NUMVAL(PTL-FIELD4)
+                       SUBTRACT WS-AMOUNT FROM WS-FILE-NET-TOTAL
+                       PERFORM CONVERT-TRANSFER-CREDIT
+                       ADD WS-XFER-CREDIT-AMT TO WS-FILE-NET-TOTAL
+                   WHEN 'DELETE'
+                       ADD 1 TO WS-UNRECONCILED-DELETES
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+       CONVERT-TRANSFER-CREDIT.
+           *> Mirrors transfer-processor's currency lookup/conversion so
+           *> the file-side total reflects the same FX spread the
+           *> database-side credit leg actually posted.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(WS-XFER-SOURCE-ACCT)
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE "USD" TO WS-XFER-SOURCE-CCY.
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-XFER-CURRENCY-STR
+               IF WS-XFER-CURRENCY-STR NOT = SPACES
+                   MOVE WS-XFER-CURRENCY-STR TO WS-XFER-SOURCE-CCY
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT currency FROM accounts WHERE account_id = "
+               FUNCTION TRIM(WS-XFER-TARGET-ACCT)
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE "USD" TO WS-XFER-TARGET-CCY.
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-XFER-CURRENCY-STR
+               IF WS-XFER-CURRENCY-STR NOT = SPACES
+                   MOVE WS-XFER-CURRENCY-STR TO WS-XFER-TARGET-CCY
+               END-IF
+           END-IF.
+
+           IF WS-XFER-SOURCE-CCY = WS-XFER-TARGET-CCY THEN
+               MOVE WS-AMOUNT TO WS-XFER-CREDIT-AMT
+           ELSE
+               CALL STATIC "CONVERT-CURRENCY"
+                   USING WS-XFER-SOURCE-CCY, WS-XFER-TARGET-CCY,
+                         WS-AMOUNT, WS-XFER-CREDIT-AMT
+           END-IF.
+
+       REPORT-RESULTS.
+           DISPLAY "--- BATCH BALANCE RECONCILIATION REPORT ---"
+
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-BEFORE-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "Accounts total before batch: "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-AFTER-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "Accounts total after batch:  "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-DB-NET-CHANGE, WS-FORMATTED-AMOUNT
+           DISPLAY "Database-side net change:    "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-FILE-NET-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "File-side net movement:      "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+
+           IF WS-UNRECONCILED-DELETES > 0 THEN
+               DISPLAY "NOTE: " WS-UNRECONCILED-DELETES
+                       " DELETE record(s) excluded from the file-side "
+                       "total - a deleted account's balance is not "
+                       "carried in the transaction line."
+           END-IF
+
+           COMPUTE WS-VARIANCE = WS-FILE-NET-TOTAL - WS-DB-NET-CHANGE
+           IF WS-VARIANCE NOT = 0 THEN
+               CALL STATIC "FORMAT-PIC-MASK"
+                   USING "C", WS-VARIANCE, WS-FORMATTED-AMOUNT
+               DISPLAY "OUT OF BALANCE: variance of "
+                       FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "Batch is IN BALANCE."
+           END-IF.
+
+       DISCONNECT-FROM-DATABASE.
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
+               RETURNING RC.
