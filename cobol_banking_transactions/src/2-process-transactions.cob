@@ -6,17 +6,22 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT TRANSACTION-FILE ASSIGN TO "transactions.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT REJECT-FILE ASSIGN TO "build/process_transactions_rejects.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
        01  TRANSACTION-RECORD     PIC X(80).
-       
+       FD  REJECT-FILE.
+       01  REJECT-RECORD          PIC X(120).
+
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        
        01  DATABASE-CONN        PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
        
        01  WS-TRANSACTION-FIELDS.
            05  WS-ACTION            PIC X(10).
@@ -24,6 +29,14 @@ IDENTIFICATION DIVISION.
            05  WS-FIELD3            PIC X(50).
            05  WS-FIELD4            PIC X(20).
            05  WS-FIELD5            PIC X(20).
+
+       01  PTL-ACTION               PIC X(20).
+       01  PTL-FIELD2               PIC X(50).
+       01  PTL-FIELD3               PIC X(50).
+       01  PTL-FIELD4               PIC X(50).
+       01  PTL-FIELD5               PIC X(50).
+       01  PTL-VALID-FLAG           PIC X.
+           88  PTL-VALID                   VALUE 'Y' FALSE 'N'.
        
        01  WS-CUSTOMER-ID         PIC 9(5).
        01  WS-CUSTOMER-NAME       PIC X(50).
@@ -31,36 +44,170 @@ IDENTIFICATION DIVISION.
        01  WS-AMOUNT              PIC 9(7)V99.
        01  WS-AMOUNT-DISPLAY      PIC 9(7).99.
        01  WS-TRANSACTION-TYPE    PIC X(10).
-       
+       01  WS-REVERSAL-REASON     PIC X(50).
+       01  WS-REVERSAL-AMOUNT     PIC S9(7)V99.
+       01  WS-REVERSAL-DISPLAY    PIC -9(7).99.
+       01  WS-REVERSAL-SQL        PIC X(256).
+       01  WS-REVERSAL-LOG-SQL    PIC X(256).
+
+       01  WS-CUSTOMER-EXISTS-SQL PIC X(256).
+       01  WS-CUSTOMER-EXISTS-FLAG PIC X VALUE 'N'.
+           88  CUSTOMER-EXISTS             VALUE 'Y' FALSE 'N'.
+       01  WS-ACCOUNT-EXISTS-SQL  PIC X(256).
+       01  WS-ACCOUNT-EXISTS-FLAG PIC X VALUE 'N'.
+           88  ACCOUNT-EXISTS               VALUE 'Y' FALSE 'N'.
+       01  WS-UPDATE-CUSTOMER-SQL PIC X(256).
        01  WS-INSERT-CUSTOMER-SQL PIC X(256).
        01  WS-INSERT-ACCOUNT-SQL  PIC X(256).
        01  WS-UPDATE-SQL          PIC X(256).
+       01  WS-DELETE-ACCOUNT-SQL  PIC X(256).
+       01  WS-DELETE-CUSTOMER-SQL PIC X(256).
        
        01  WS-EOF                 PIC X VALUE 'N'.
-       
+       01  WS-ERROR-SOURCE        PIC X(40) VALUE "process-transactions".
+       01  WS-LOCK-ACQUIRED       PIC X.
+           88  LOCK-ACQUIRED              VALUE "Y".
+       01  WS-LOCK-HOLDER          PIC X(120).
+
+       01  WS-SAW-TRAILER         PIC X VALUE 'N'.
+       01  WS-EXPECTED-COUNT      PIC 9(7).
+       01  WS-EXPECTED-TOTAL      PIC S9(9)V99.
+       01  WS-ACTUAL-COUNT        PIC 9(7) VALUE 0.
+       01  WS-ACTUAL-TOTAL        PIC S9(9)V99 VALUE 0.
+       01  WS-FORMATTED-AMOUNT    PIC X(20).
+
+       01  WS-INSERT-COUNT        PIC 9(7) VALUE 0.
+       01  WS-INSERT-TOTAL        PIC S9(9)V99 VALUE 0.
+       01  WS-DEPOSIT-COUNT       PIC 9(7) VALUE 0.
+       01  WS-DEPOSIT-TOTAL       PIC S9(9)V99 VALUE 0.
+       01  WS-WITHDRAW-COUNT      PIC 9(7) VALUE 0.
+       01  WS-WITHDRAW-TOTAL      PIC S9(9)V99 VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
+           PERFORM ACQUIRE-LOCK-OR-ABORT
            PERFORM CONNECT-TO-DATABASE
            PERFORM OPEN-TRANSACTION-FILE
-           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF = 'Y'
+           PERFORM READ-HEADER-RECORD
+           PERFORM PROCESS-TRANSACTIONS
+               UNTIL WS-EOF = 'Y' OR WS-SAW-TRAILER = 'Y'
+           PERFORM VALIDATE-CONTROL-TOTALS
+           PERFORM DISPLAY-TYPE-SUBTOTALS
            PERFORM CLOSE-TRANSACTION-FILE
            PERFORM DISCONNECT-FROM-DATABASE
+           PERFORM RELEASE-LOCK
            GOBACK.
+
+       ACQUIRE-LOCK-OR-ABORT.
+           CALL STATIC "ACQUIRE-BATCH-LOCK"
+               USING WS-ERROR-SOURCE, WS-LOCK-ACQUIRED, WS-LOCK-HOLDER
+           IF NOT LOCK-ACQUIRED THEN
+               DISPLAY "ABORT: transactions.dat is already being "
+                       "processed - " FUNCTION TRIM(WS-LOCK-HOLDER)
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       RELEASE-LOCK.
+           CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE.
+
+       READ-HEADER-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ
+           IF WS-EOF NOT = 'Y' THEN
+               PERFORM PARSE-TRANSACTION-LINE
+               IF FUNCTION TRIM(WS-ACTION) NOT = 'HEADER' THEN
+                   DISPLAY "ABORT: Batch header record missing - run aborted."
+                   MOVE 4 TO RETURN-CODE
+                   PERFORM CLOSE-TRANSACTION-FILE
+                   PERFORM DISCONNECT-FROM-DATABASE
+                   PERFORM RELEASE-LOCK
+                   GOBACK
+               END-IF
+           END-IF.
+
+       VALIDATE-CONTROL-TOTALS.
+           IF WS-SAW-TRAILER NOT = 'Y' THEN
+               DISPLAY "ABORT: Batch trailer record missing - counts could not be verified."
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               IF WS-ACTUAL-COUNT NOT = WS-EXPECTED-COUNT
+                  OR WS-ACTUAL-TOTAL NOT = WS-EXPECTED-TOTAL THEN
+                   DISPLAY "ABORT: Batch control totals do not match."
+                   CALL STATIC "FORMAT-PIC-MASK"
+                       USING "C", WS-EXPECTED-TOTAL, WS-FORMATTED-AMOUNT
+                   DISPLAY "  Expected count: " WS-EXPECTED-COUNT
+                           "  Expected total: "
+                           FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   CALL STATIC "FORMAT-PIC-MASK"
+                       USING "C", WS-ACTUAL-TOTAL, WS-FORMATTED-AMOUNT
+                   DISPLAY "  Actual count: " WS-ACTUAL-COUNT
+                           "  Actual total: "
+                           FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   CALL STATIC "FORMAT-PIC-MASK"
+                       USING "C", WS-ACTUAL-TOTAL, WS-FORMATTED-AMOUNT
+                   DISPLAY "Batch control totals verified: "
+                           WS-ACTUAL-COUNT " records, "
+                           FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                           " total."
+               END-IF
+           END-IF.
+
+       DISPLAY-TYPE-SUBTOTALS.
+           DISPLAY " "
+           DISPLAY "--- TRANSACTION-TYPE SUMMARY ---"
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-INSERT-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "  INSERT:   " WS-INSERT-COUNT " record(s), "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT) " total."
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-DEPOSIT-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "  DEPOSIT:  " WS-DEPOSIT-COUNT " record(s), "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT) " total."
+           CALL STATIC "FORMAT-PIC-MASK"
+               USING "C", WS-WITHDRAW-TOTAL, WS-FORMATTED-AMOUNT
+           DISPLAY "  WITHDRAW: " WS-WITHDRAW-COUNT " record(s), "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT) " total.".
+
+       REJECT-LINE.
+           MOVE SPACES TO REJECT-RECORD
+           STRING FUNCTION TRIM(TRANSACTION-RECORD)
+                  " -- unrecognized or unparseable action"
+               DELIMITED BY SIZE INTO REJECT-RECORD
+           WRITE REJECT-RECORD
+           DISPLAY "REJECTED: " FUNCTION TRIM(TRANSACTION-RECORD).
        
        CONNECT-TO-DATABASE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DATABASE-CONN
+           END-IF
            MOVE FUNCTION TRIM(DATABASE-CONN) TO DB-CONNSTR
            
            CALL STATIC "DB_CONNECT" 
                USING DB-CONNSTR 
                RETURNING DBH
            
-           IF DBH = NULL-PTR THEN 
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN, "N"
                DISPLAY "Failed to connect to database"
-               STOP RUN
+               MOVE 4 TO RETURN-CODE
+               PERFORM RELEASE-LOCK
+               GOBACK
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN, "Y"
            END-IF.
        
        OPEN-TRANSACTION-FILE.
-           OPEN INPUT TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REJECT-FILE.
        
        PROCESS-TRANSACTIONS.
            READ TRANSACTION-FILE
@@ -68,19 +215,30 @@ IDENTIFICATION DIVISION.
                    MOVE 'Y' TO WS-EOF
                NOT AT END
                    PERFORM PARSE-TRANSACTION-LINE
-                   PERFORM PROCESS-SINGLE-TRANSACTION
+                   IF FUNCTION TRIM(WS-ACTION) = 'TRAILER' THEN
+                       MOVE FUNCTION NUMVAL(WS-FIELD2) TO WS-EXPECTED-COUNT
+                       MOVE FUNCTION NUMVAL(WS-FIELD3) TO WS-EXPECTED-TOTAL
+                       MOVE 'Y' TO WS-SAW-TRAILER
+                   ELSE
+                       PERFORM PROCESS-SINGLE-TRANSACTION
+                       ADD 1 TO WS-ACTUAL-COUNT
+                   END-IF
            END-READ.
        
        PARSE-TRANSACTION-LINE.
            INITIALIZE WS-TRANSACTION-FIELDS
-           
-           UNSTRING TRANSACTION-RECORD DELIMITED BY ','
-               INTO WS-ACTION
-                    WS-FIELD2
-                    WS-FIELD3
-                    WS-FIELD4
-                    WS-FIELD5
-           END-UNSTRING.
+
+           CALL STATIC "PARSE-TX-LINE"
+               USING TRANSACTION-RECORD, PTL-ACTION, PTL-FIELD2,
+                     PTL-FIELD3, PTL-FIELD4, PTL-FIELD5, PTL-VALID-FLAG
+
+           IF PTL-VALID THEN
+               MOVE PTL-ACTION TO WS-ACTION
+               MOVE PTL-FIELD2 TO WS-FIELD2
+               MOVE PTL-FIELD3 TO WS-FIELD3
+               MOVE PTL-FIELD4 TO WS-FIELD4
+               MOVE PTL-FIELD5 TO WS-FIELD5
+           END-IF.
        
        PROCESS-SINGLE-TRANSACTION.
            EVALUATE FUNCTION TRIM(WS-ACTION)
@@ -88,8 +246,12 @@ IDENTIFICATION DIVISION.
                    PERFORM PROCESS-INSERT
                WHEN 'UPDATE'
                    PERFORM PROCESS-UPDATE
+               WHEN 'DELETE'
+                   PERFORM PROCESS-DELETE
+               WHEN 'REVERSAL'
+                   PERFORM PROCESS-REVERSAL
                WHEN OTHER
-                   CONTINUE
+                   PERFORM REJECT-LINE
            END-EVALUATE.
        
        PROCESS-INSERT.
@@ -97,17 +259,93 @@ IDENTIFICATION DIVISION.
            MOVE FUNCTION TRIM(WS-FIELD3) TO WS-CUSTOMER-NAME
            MOVE FUNCTION NUMVAL(WS-FIELD4) TO WS-ACCOUNT-ID
            MOVE FUNCTION NUMVAL(WS-FIELD5) TO WS-AMOUNT
-           
-           PERFORM INSERT-CUSTOMER
-           PERFORM INSERT-ACCOUNT
-           
+           ADD WS-AMOUNT TO WS-ACTUAL-TOTAL
+           ADD 1 TO WS-INSERT-COUNT
+           ADD WS-AMOUNT TO WS-INSERT-TOTAL
+
+           PERFORM CHECK-CUSTOMER-EXISTS
+           IF CUSTOMER-EXISTS
+               PERFORM UPDATE-CUSTOMER
+               DISPLAY "Customer " WS-CUSTOMER-ID
+                       " already on file - name updated, no duplicate inserted."
+           ELSE
+               PERFORM INSERT-CUSTOMER
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-EXISTS
+           IF ACCOUNT-EXISTS
+               DISPLAY "Account " WS-ACCOUNT-ID
+                       " already on file - insert skipped."
+           ELSE
+               PERFORM INSERT-ACCOUNT
+           END-IF
+
            DISPLAY "Processed INSERT for " FUNCTION TRIM(WS-CUSTOMER-NAME).
+
+       CHECK-ACCOUNT-EXISTS.
+           SET ACCOUNT-EXISTS TO FALSE
+           MOVE SPACES TO WS-ACCOUNT-EXISTS-SQL
+           STRING "SELECT account_id FROM accounts WHERE account_id = "
+                  WS-ACCOUNT-ID
+               DELIMITED BY SIZE INTO WS-ACCOUNT-EXISTS-SQL
+
+           MOVE FUNCTION TRIM(WS-ACCOUNT-EXISTS-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           IF RC = 0 AND FUNCTION TRIM(SINGLE-RESULT-BUFFER) NOT = SPACES THEN
+               SET ACCOUNT-EXISTS TO TRUE
+           END-IF.
+
+       CHECK-CUSTOMER-EXISTS.
+           SET CUSTOMER-EXISTS TO FALSE
+           MOVE SPACES TO WS-CUSTOMER-EXISTS-SQL
+           STRING "SELECT customer_id FROM customers WHERE customer_id = "
+                  WS-CUSTOMER-ID
+               DELIMITED BY SIZE INTO WS-CUSTOMER-EXISTS-SQL
+
+           MOVE FUNCTION TRIM(WS-CUSTOMER-EXISTS-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           IF RC = 0 AND FUNCTION TRIM(SINGLE-RESULT-BUFFER) NOT = SPACES THEN
+               SET CUSTOMER-EXISTS TO TRUE
+           END-IF.
+
+       UPDATE-CUSTOMER.
+           MOVE SPACES TO WS-UPDATE-CUSTOMER-SQL
+           STRING "UPDATE customers SET name = '"
+                  FUNCTION TRIM(WS-CUSTOMER-NAME)
+                  "' WHERE customer_id = "
+                  WS-CUSTOMER-ID
+               DELIMITED BY SIZE INTO WS-UPDATE-CUSTOMER-SQL
+
+           MOVE FUNCTION TRIM(WS-UPDATE-CUSTOMER-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
        
        PROCESS-UPDATE.
            MOVE FUNCTION NUMVAL(WS-FIELD2) TO WS-ACCOUNT-ID
            MOVE FUNCTION TRIM(WS-FIELD3) TO WS-TRANSACTION-TYPE
            MOVE FUNCTION NUMVAL(WS-FIELD4) TO WS-AMOUNT
-           
+           ADD WS-AMOUNT TO WS-ACTUAL-TOTAL
+
            EVALUATE WS-TRANSACTION-TYPE
                WHEN 'DEPOSIT'
                    PERFORM UPDATE-DEPOSIT
@@ -124,12 +362,17 @@ IDENTIFICATION DIVISION.
            INTO WS-INSERT-CUSTOMER-SQL
            
            MOVE FUNCTION TRIM(WS-INSERT-CUSTOMER-SQL) TO SQL-COMMAND
-           
+
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING STMT.
-       
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
        INSERT-ACCOUNT.
            MOVE WS-AMOUNT TO WS-AMOUNT-DISPLAY
            
@@ -143,12 +386,116 @@ IDENTIFICATION DIVISION.
            INTO WS-INSERT-ACCOUNT-SQL
            
            MOVE FUNCTION TRIM(WS-INSERT-ACCOUNT-SQL) TO SQL-COMMAND
-           
+
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING STMT.
-       
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       PROCESS-DELETE.
+           MOVE FUNCTION NUMVAL(WS-FIELD2) TO WS-ACCOUNT-ID
+           MOVE FUNCTION NUMVAL(WS-FIELD3) TO WS-CUSTOMER-ID
+
+           PERFORM DELETE-ACCOUNT
+           PERFORM DELETE-CUSTOMER
+
+           DISPLAY "Processed DELETE for customer " WS-CUSTOMER-ID.
+
+       DELETE-ACCOUNT.
+           STRING "DELETE FROM accounts WHERE account_id = "
+                  WS-ACCOUNT-ID
+           INTO WS-DELETE-ACCOUNT-SQL
+
+           MOVE FUNCTION TRIM(WS-DELETE-ACCOUNT-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       DELETE-CUSTOMER.
+           STRING "DELETE FROM customers WHERE customer_id = "
+                  WS-CUSTOMER-ID
+           INTO WS-DELETE-CUSTOMER-SQL
+
+           MOVE FUNCTION TRIM(WS-DELETE-CUSTOMER-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       PROCESS-REVERSAL.
+           MOVE FUNCTION NUMVAL(WS-FIELD2) TO WS-ACCOUNT-ID
+           MOVE FUNCTION TRIM(WS-FIELD3) TO WS-REVERSAL-REASON
+           COMPUTE WS-REVERSAL-AMOUNT = FUNCTION NUMVAL(WS-FIELD4)
+           ADD WS-REVERSAL-AMOUNT TO WS-ACTUAL-TOTAL
+
+           PERFORM REVERSAL-UPDATE-BALANCE
+           PERFORM REVERSAL-LOG-ENTRY
+
+           DISPLAY "Processed REVERSAL of " FUNCTION TRIM(WS-REVERSAL-DISPLAY)
+                   " for account " WS-ACCOUNT-ID
+                   " - " FUNCTION TRIM(WS-REVERSAL-REASON).
+
+       REVERSAL-UPDATE-BALANCE.
+           MOVE WS-REVERSAL-AMOUNT TO WS-REVERSAL-DISPLAY
+           STRING "UPDATE accounts SET balance = balance + "
+                  FUNCTION TRIM(WS-REVERSAL-DISPLAY)
+                  " WHERE account_id = "
+                  WS-ACCOUNT-ID
+               DELIMITED BY SIZE INTO WS-REVERSAL-SQL
+
+           MOVE FUNCTION TRIM(WS-REVERSAL-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       REVERSAL-LOG-ENTRY.
+           STRING "INSERT INTO tx_log (account_id, tx_type, amount, memo) "
+                  "VALUES ("
+                  WS-ACCOUNT-ID
+                  ", 'REVERSAL', "
+                  FUNCTION TRIM(WS-REVERSAL-DISPLAY)
+                  ", '"
+                  FUNCTION TRIM(WS-REVERSAL-REASON)
+                  "')"
+               DELIMITED BY SIZE INTO WS-REVERSAL-LOG-SQL
+
+           MOVE FUNCTION TRIM(WS-REVERSAL-LOG-SQL) TO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
        UPDATE-DEPOSIT.
            MOVE WS-AMOUNT TO WS-AMOUNT-DISPLAY
            
@@ -159,12 +506,20 @@ IDENTIFICATION DIVISION.
            INTO WS-UPDATE-SQL
            
            MOVE FUNCTION TRIM(WS-UPDATE-SQL) TO SQL-COMMAND
-           
+
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING STMT
-           
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF
+
+           ADD 1 TO WS-DEPOSIT-COUNT
+           ADD WS-AMOUNT TO WS-DEPOSIT-TOTAL
+
            DISPLAY "Processed DEPOSIT for account " WS-ACCOUNT-ID.
        
        UPDATE-WITHDRAW.
@@ -177,16 +532,25 @@ IDENTIFICATION DIVISION.
            INTO WS-UPDATE-SQL
            
            MOVE FUNCTION TRIM(WS-UPDATE-SQL) TO SQL-COMMAND
-           
+
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING STMT
-           
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF
+
+           ADD 1 TO WS-WITHDRAW-COUNT
+           ADD WS-AMOUNT TO WS-WITHDRAW-TOTAL
+
            DISPLAY "Processed WITHDRAW for account " WS-ACCOUNT-ID.
        
        CLOSE-TRANSACTION-FILE.
-           CLOSE TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE
+           CLOSE REJECT-FILE.
        
        DISCONNECT-FROM-DATABASE.
            CALL STATIC "DB_DISCONNECT" 
