@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. balance-snapshot.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SNAPSHOT-FILE ASSIGN TO "build/balance_reconciliation_snapshot.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  DB-CONN-STRING       PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "balance-snapshot".
+
+       01  WS-TOTAL-STR         PIC X(20).
+       01  WS-TOTAL-BALANCE     PIC S9(9)V99 VALUE 0.
+       01  WS-TOTAL-DISPLAY     PIC -(9)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
+           MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
+               RETURNING DBH.
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               DISPLAY "ERROR: Database connection failed"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND
+           STRING "SELECT COALESCE(SUM(balance),0) FROM accounts"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           MOVE 0 TO WS-TOTAL-BALANCE
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-TOTAL-STR
+               IF WS-TOTAL-STR NOT = SPACES
+                   MOVE WS-TOTAL-STR TO WS-TOTAL-BALANCE
+                   IF WS-TOTAL-BALANCE = 0
+                       COMPUTE WS-TOTAL-BALANCE = FUNCTION NUMVAL(WS-TOTAL-STR)
+                   END-IF
+               END-IF
+           ELSE
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+           MOVE WS-TOTAL-BALANCE TO WS-TOTAL-DISPLAY
+           MOVE SPACES TO SNAPSHOT-RECORD
+           MOVE FUNCTION TRIM(WS-TOTAL-DISPLAY) TO SNAPSHOT-RECORD
+
+           OPEN OUTPUT SNAPSHOT-FILE
+           WRITE SNAPSHOT-RECORD
+           CLOSE SNAPSHOT-FILE
+
+           DISPLAY "Balance snapshot recorded: "
+                   FUNCTION TRIM(WS-TOTAL-DISPLAY)
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
+               RETURNING RC.
+           GOBACK.
