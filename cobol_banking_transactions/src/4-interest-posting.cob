@@ -0,0 +1,137 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest-posting.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  DB-CONN-STRING       PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "interest-posting".
+
+       *> Same annual rate FormatPicExample's Interest-Rate demonstrates,
+       *> applied monthly until accounts carries its own per-account rate.
+       01  WS-ANNUAL-RATE       PIC 9(1)V99 VALUE 5.75.
+
+       01  WS-ACCOUNT-ID        PIC X(20).
+       01  WS-BALANCE-STR       PIC X(20).
+       01  WS-BALANCE-NUM       PIC S9(9)V99.
+       01  WS-INTEREST-AMOUNT   PIC S9(9)V99.
+       01  WS-INTEREST-DISPLAY  PIC 9(7).99.
+       01  WS-FORMATTED-AMOUNT  PIC X(20).
+       01  WS-POSTED-COUNT      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DB-CONN-STRING
+           END-IF
+           MOVE FUNCTION TRIM(DB-CONN-STRING) TO DB-CONNSTR.
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
+               RETURNING DBH.
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "N"
+               DISPLAY "ERROR: Database connection failed"
+               STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DB-CONN-STRING, "Y"
+           END-IF.
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY CONTENT Z"SELECT account_id, balance FROM accounts ORDER BY account_id"
+               RETURNING STMT.
+
+           IF STMT NOT = NULL-PTR THEN
+               PERFORM POST-MONTHLY-INTEREST UNTIL RC NOT = 0
+           END-IF.
+
+           DISPLAY "Month-end interest posting complete - "
+                   WS-POSTED-COUNT " account(s) credited."
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
+               RETURNING RC.
+           GOBACK.
+
+       POST-MONTHLY-INTEREST.
+           MOVE SPACES TO C1, C2, C3.
+           CALL STATIC "DB_FETCH"
+               USING BY VALUE STMT
+                     BY REFERENCE C1, C2, C3
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(C1) TO WS-ACCOUNT-ID
+               MOVE FUNCTION TRIM(C2) TO WS-BALANCE-STR
+               MOVE 0 TO WS-BALANCE-NUM
+               IF WS-BALANCE-STR NOT = SPACES
+                   MOVE WS-BALANCE-STR TO WS-BALANCE-NUM
+                   IF WS-BALANCE-NUM = 0
+                       COMPUTE WS-BALANCE-NUM = FUNCTION NUMVAL(WS-BALANCE-STR)
+                   END-IF
+               END-IF
+
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   WS-BALANCE-NUM * (WS-ANNUAL-RATE / 100) / 12
+
+               IF WS-INTEREST-AMOUNT > 0 THEN
+                   PERFORM POST-INTEREST-TRANSACTION
+               END-IF
+           END-IF.
+
+       POST-INTEREST-TRANSACTION.
+           MOVE WS-INTEREST-AMOUNT TO WS-INTEREST-DISPLAY
+
+           MOVE SPACES TO SQL-COMMAND
+           STRING "UPDATE accounts SET balance = balance + "
+                  FUNCTION TRIM(WS-INTEREST-DISPLAY)
+                  " WHERE account_id = '"
+                  FUNCTION TRIM(WS-ACCOUNT-ID)
+                  "'"
+               DELIMITED BY SIZE INTO SQL-COMMAND
+
+           CALL STATIC "DB_QUERY"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING STMT.
+
+           IF STMT = NULL-PTR THEN
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+               DISPLAY "ERROR: Interest credit failed for account "
+                       FUNCTION TRIM(WS-ACCOUNT-ID)
+           ELSE
+               MOVE SPACES TO SQL-COMMAND
+               STRING "INSERT INTO tx_log (account_id, tx_type, amount) "
+                      "VALUES ('"
+                      FUNCTION TRIM(WS-ACCOUNT-ID)
+                      "', 'INTEREST', "
+                      FUNCTION TRIM(WS-INTEREST-DISPLAY)
+                      ")"
+                   DELIMITED BY SIZE INTO SQL-COMMAND
+
+               CALL STATIC "DB_QUERY"
+                   USING BY VALUE DBH
+                         BY REFERENCE SQL-COMMAND
+                   RETURNING STMT
+
+               IF STMT = NULL-PTR THEN
+                   CALL STATIC "LOG-DB-ERROR"
+                       USING WS-ERROR-SOURCE, SQL-COMMAND
+               ELSE
+                   ADD 1 TO WS-POSTED-COUNT
+                   CALL STATIC "FORMAT-PIC-MASK"
+                       USING "C", WS-INTEREST-AMOUNT, WS-FORMATTED-AMOUNT
+                   DISPLAY "Posted interest of "
+                           FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                           " to account " FUNCTION TRIM(WS-ACCOUNT-ID)
+               END-IF
+           END-IF.
