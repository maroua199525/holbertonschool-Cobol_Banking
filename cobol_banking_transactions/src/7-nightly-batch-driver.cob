@@ -0,0 +1,184 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-batch-driver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO "build/nightly_batch.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JOB-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG.
+       01  JOB-LOG-LINE         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  JOB-LOG-STATUS       PIC XX.
+       01  WS-CURRENT-TIMESTAMP PIC X(21).
+       01  WS-JOB-TIMESTAMP.
+           05  WS-JT-YYYY        PIC 9(4).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-JT-MM          PIC 9(2).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-JT-DD          PIC 9(2).
+           05  FILLER            PIC X VALUE " ".
+           05  WS-JT-HH          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-JT-MI          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-JT-SS          PIC 9(2).
+       01  WS-LOG-MESSAGE        PIC X(160).
+       01  WS-STEP-NAME          PIC X(40).
+       01  WS-STEP-RC            PIC S9(9) COMP-5.
+       01  WS-STEP-RC-DISPLAY    PIC -(9)9.
+       01  WS-JOB-FAILED-FLAG    PIC X VALUE 'N'.
+           88  JOB-FAILED               VALUE 'Y'.
+
+       01  WS-ARCHIVE-STAMP.
+           05  WS-AS-YYYY        PIC 9(4).
+           05  WS-AS-MM          PIC 9(2).
+           05  WS-AS-DD          PIC 9(2).
+           05  WS-AS-HH          PIC 9(2).
+           05  WS-AS-MI          PIC 9(2).
+           05  WS-AS-SS          PIC 9(2).
+       01  WS-ARCHIVE-NAME       PIC X(60).
+       01  WS-RENAME-RC          PIC S9(9) COMP-5.
+       01  WS-RENAME-RC-DISPLAY  PIC -(9)9.
+       01  WS-CKPT-DELETE-RC     PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT JOB-LOG
+           IF JOB-LOG-STATUS = "35" THEN
+               OPEN OUTPUT JOB-LOG
+               CLOSE JOB-LOG
+           ELSE
+               CLOSE JOB-LOG
+           END-IF
+           OPEN EXTEND JOB-LOG
+
+           MOVE "=== Nightly batch job starting ===" TO WS-LOG-MESSAGE
+           PERFORM WRITE-LOG-LINE
+
+           IF NOT JOB-FAILED THEN
+               MOVE "balance-snapshot" TO WS-STEP-NAME
+               CALL STATIC "balance-snapshot"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM REPORT-STEP-RESULT
+           END-IF
+
+           IF NOT JOB-FAILED THEN
+               MOVE "balance-report-generator" TO WS-STEP-NAME
+               CALL STATIC "balance-report-generator"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM REPORT-STEP-RESULT
+           END-IF
+
+           IF NOT JOB-FAILED THEN
+               MOVE "process-transactions" TO WS-STEP-NAME
+               CALL STATIC "process-transactions"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM REPORT-STEP-RESULT
+           END-IF
+
+           IF NOT JOB-FAILED THEN
+               MOVE "transfer-processor" TO WS-STEP-NAME
+               CALL STATIC "transfer-processor"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM REPORT-STEP-RESULT
+           END-IF
+
+           IF NOT JOB-FAILED THEN
+               MOVE "balance-reconciliation-report" TO WS-STEP-NAME
+               CALL STATIC "balance-reconciliation-report"
+               MOVE RETURN-CODE TO WS-STEP-RC
+               PERFORM REPORT-STEP-RESULT
+           END-IF
+
+           IF JOB-FAILED THEN
+               MOVE "=== Nightly batch job ABORTED ===" TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM ARCHIVE-TRANSACTION-FILE
+               MOVE "=== Nightly batch job completed successfully ==="
+                   TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+           END-IF
+
+           CLOSE JOB-LOG
+           GOBACK.
+
+       REPORT-STEP-RESULT.
+           MOVE WS-STEP-RC TO WS-STEP-RC-DISPLAY
+           IF WS-STEP-RC = 0 THEN
+               STRING FUNCTION TRIM(WS-STEP-NAME)
+                      ": SUCCESS (RETURN-CODE "
+                      FUNCTION TRIM(WS-STEP-RC-DISPLAY) ")"
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+           ELSE
+               STRING FUNCTION TRIM(WS-STEP-NAME)
+                      ": FAILED (RETURN-CODE "
+                      FUNCTION TRIM(WS-STEP-RC-DISPLAY) ")"
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+               SET JOB-FAILED TO TRUE
+           END-IF.
+
+       ARCHIVE-TRANSACTION-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-AS-YYYY
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-AS-MM
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-AS-DD
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-AS-HH
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-AS-MI
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-AS-SS
+
+           MOVE SPACES TO WS-ARCHIVE-NAME
+           STRING "build/transactions_"
+                  WS-AS-YYYY WS-AS-MM WS-AS-DD "_"
+                  WS-AS-HH WS-AS-MI WS-AS-SS
+                  ".dat"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-NAME
+
+           CALL "CBL_RENAME_FILE" USING "transactions.dat", WS-ARCHIVE-NAME
+               RETURNING WS-RENAME-RC
+
+           IF WS-RENAME-RC = 0 THEN
+               STRING "Archived transactions.dat to "
+                      FUNCTION TRIM(WS-ARCHIVE-NAME)
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+
+               *> transactions.dat is gone - tomorrow's file starts back
+               *> at record 1, so transfer-processor's checkpoint (a
+               *> high-water record number into the now-archived file)
+               *> must not survive to the next run.
+               CALL "CBL_DELETE_FILE" USING "build/transfer_checkpoint.dat"
+                   RETURNING WS-CKPT-DELETE-RC
+               MOVE "Cleared transfer checkpoint for next run"
+                   TO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+           ELSE
+               MOVE WS-RENAME-RC TO WS-RENAME-RC-DISPLAY
+               STRING "WARNING: could not archive transactions.dat (rc "
+                      FUNCTION TRIM(WS-RENAME-RC-DISPLAY) ")"
+                   DELIMITED BY SIZE INTO WS-LOG-MESSAGE
+               PERFORM WRITE-LOG-LINE
+           END-IF.
+
+       WRITE-LOG-LINE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-JT-YYYY
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-JT-MM
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-JT-DD
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-JT-HH
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-JT-MI
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-JT-SS
+
+           MOVE SPACES TO JOB-LOG-LINE
+           STRING "[" WS-JOB-TIMESTAMP "] " FUNCTION TRIM(WS-LOG-MESSAGE)
+               DELIMITED BY SIZE INTO JOB-LOG-LINE
+           WRITE JOB-LOG-LINE
+           DISPLAY FUNCTION TRIM(JOB-LOG-LINE).
