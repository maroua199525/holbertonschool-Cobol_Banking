@@ -1,52 +1,230 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. balance-report-generator.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE          PIC X(100).
+
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        01  DATABASE-CONN        PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR       PIC X(200).
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "balance-report-generator".
        01  REPORT-QUERY         PIC X(200) VALUE
            "SELECT c.name, a.balance FROM customers c "
            & "JOIN accounts a ON c.customer_id = a.customer_id "
            & "ORDER BY c.customer_id".
-       
+
+       01  WS-REPORT-DATE.
+           05  WS-RD-YYYY        PIC 9(4).
+           05  WS-RD-MM          PIC 9(2).
+           05  WS-RD-DD          PIC 9(2).
+       01  WS-REPORT-FILENAME    PIC X(80).
+       01  WS-GRAND-TOTAL        PIC S9(9)V99 VALUE 0.
+       01  WS-BALANCE-NUM        PIC S9(9)V99.
+       01  WS-TOTAL-DISPLAY      PIC -(9)9.99.
+       01  WS-RUN-MODE           PIC X(10).
+       01  WS-CSV-MODE           PIC X VALUE 'N'.
+           88  CSV-MODE-ON             VALUE 'Y'.
+       01  WS-FORMATTED-AMOUNT   PIC X(20).
+
+       01  WS-COMMAND-LINE       PIC X(200).
+       01  WS-CMD-FIRST-WORD     PIC X(10).
+       01  WS-CMD-PTR            PIC 9(4) VALUE 1.
+       01  WS-LOOKUP-MODE        PIC X VALUE 'N'.
+           88  LOOKUP-MODE-ON          VALUE 'Y'.
+       01  WS-LOOKUP-TERM        PIC X(100).
+       01  WS-LOOKUP-TERM-ESC    PIC X(200).
+       01  WS-ESC-I              PIC 9(3) VALUE 0.
+       01  WS-ESC-OUT-POS        PIC 9(3) VALUE 0.
+       01  WS-LOOKUP-QUERY       PIC X(360).
+       01  WS-ROWS-RETURNED      PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
        START-REPORT.
+           MOVE SPACES TO WS-COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           PERFORM PARSE-COMMAND-LINE
+
+           PERFORM OPEN-REPORT-FILE
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO DATABASE-CONN
+           END-IF
+
            MOVE FUNCTION TRIM(DATABASE-CONN) TO DB-CONNSTR.
-           
-           CALL STATIC "DB_CONNECT" 
-               USING DB-CONNSTR 
+
+           CALL STATIC "DB_CONNECT"
+               USING DB-CONNSTR
                RETURNING DBH.
-           
-           IF DBH = NULL-PTR THEN 
-               STOP RUN
+
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN, "N"
+               MOVE 4 TO RETURN-CODE
+               PERFORM CLOSE-REPORT-FILE
+               GOBACK
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, DATABASE-CONN, "Y"
            END-IF.
-           
-           MOVE FUNCTION TRIM(REPORT-QUERY) TO SQL-COMMAND.
-           
+
+           IF LOOKUP-MODE-ON THEN
+               MOVE FUNCTION TRIM(WS-LOOKUP-QUERY) TO SQL-COMMAND
+           ELSE
+               MOVE FUNCTION TRIM(REPORT-QUERY) TO SQL-COMMAND
+           END-IF.
+
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH
                      BY REFERENCE SQL-COMMAND
                RETURNING STMT.
-           
+
            IF STMT NOT = NULL-PTR THEN
-               DISPLAY "--- INITIAL BALANCE REPORT ---"
+               IF LOOKUP-MODE-ON THEN
+                   DISPLAY "--- CUSTOMER LOOKUP: "
+                           FUNCTION TRIM(WS-LOOKUP-TERM) " ---"
+               ELSE
+                   DISPLAY "--- INITIAL BALANCE REPORT ---"
+               END-IF
                PERFORM RETRIEVE-RECORDS UNTIL RC NOT = 0
+               IF LOOKUP-MODE-ON AND WS-ROWS-RETURNED = 0 THEN
+                   DISPLAY "No customer found matching "
+                           FUNCTION TRIM(WS-LOOKUP-TERM)
+               END-IF
            END-IF.
-           
-           CALL STATIC "DB_DISCONNECT" 
-               USING BY VALUE DBH 
+
+           PERFORM CLOSE-REPORT-FILE
+
+           CALL STATIC "DB_DISCONNECT"
+               USING BY VALUE DBH
                RETURNING RC.
            GOBACK.
-       
+
+       PARSE-COMMAND-LINE.
+           MOVE SPACES TO WS-CMD-FIRST-WORD
+           MOVE 1 TO WS-CMD-PTR
+           UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+               INTO WS-CMD-FIRST-WORD
+               WITH POINTER WS-CMD-PTR
+           END-UNSTRING
+
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CMD-FIRST-WORD))
+               WHEN "CSV"
+                   SET CSV-MODE-ON TO TRUE
+               WHEN "LOOKUP"
+                   SET LOOKUP-MODE-ON TO TRUE
+                   MOVE WS-COMMAND-LINE(WS-CMD-PTR:) TO WS-LOOKUP-TERM
+                   MOVE FUNCTION TRIM(WS-LOOKUP-TERM) TO WS-LOOKUP-TERM
+                   PERFORM BUILD-LOOKUP-QUERY
+           END-EVALUATE.
+
+       BUILD-LOOKUP-QUERY.
+           MOVE SPACES TO WS-LOOKUP-QUERY
+           IF FUNCTION TRIM(WS-LOOKUP-TERM) IS NUMERIC THEN
+               STRING
+                   "SELECT c.name, a.balance FROM customers c "
+                   "JOIN accounts a ON c.customer_id = a.customer_id "
+                   "WHERE c.customer_id = "
+                   FUNCTION TRIM(WS-LOOKUP-TERM)
+                   " ORDER BY c.customer_id"
+                   DELIMITED BY SIZE INTO WS-LOOKUP-QUERY
+           ELSE
+               PERFORM ESCAPE-LOOKUP-TERM
+               STRING
+                   "SELECT c.name, a.balance FROM customers c "
+                   "JOIN accounts a ON c.customer_id = a.customer_id "
+                   "WHERE c.name ILIKE '%"
+                   FUNCTION TRIM(WS-LOOKUP-TERM-ESC)
+                   "%' ORDER BY c.customer_id"
+                   DELIMITED BY SIZE INTO WS-LOOKUP-QUERY
+           END-IF.
+
+       ESCAPE-LOOKUP-TERM.
+           *> Double any embedded single quotes in WS-LOOKUP-TERM so a
+           *> name like O'Brien can't terminate the ILIKE literal early
+           *> or inject additional SQL.
+           MOVE SPACES TO WS-LOOKUP-TERM-ESC
+           MOVE 0 TO WS-ESC-OUT-POS
+           PERFORM VARYING WS-ESC-I FROM 1 BY 1
+                   UNTIL WS-ESC-I > FUNCTION LENGTH(FUNCTION TRIM(WS-LOOKUP-TERM))
+               IF WS-LOOKUP-TERM(WS-ESC-I:1) = "'"
+                   ADD 1 TO WS-ESC-OUT-POS
+                   MOVE "'" TO WS-LOOKUP-TERM-ESC(WS-ESC-OUT-POS:1)
+               END-IF
+               ADD 1 TO WS-ESC-OUT-POS
+               MOVE WS-LOOKUP-TERM(WS-ESC-I:1)
+                   TO WS-LOOKUP-TERM-ESC(WS-ESC-OUT-POS:1)
+           END-PERFORM.
+
+       OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-DATE
+           IF CSV-MODE-ON THEN
+               STRING "build/balance_report_" WS-REPORT-DATE ".csv"
+                   DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+               OPEN OUTPUT REPORT-FILE
+               MOVE "Customer,Balance" TO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               STRING "build/balance_report_" WS-REPORT-DATE ".txt"
+                   DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+               OPEN OUTPUT REPORT-FILE
+               STRING "INITIAL BALANCE REPORT - " WS-REPORT-DATE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "Customer                              Balance" TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE ALL "-" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
        RETRIEVE-RECORDS.
            MOVE SPACES TO C1, C2, C3.
            CALL STATIC "DB_FETCH"
                USING BY VALUE STMT
                      BY REFERENCE C1, C2, C3
                RETURNING RC.
-           
+
            IF RC = 0 THEN
+               ADD 1 TO WS-ROWS-RETURNED
+               COMPUTE WS-BALANCE-NUM = FUNCTION NUMVAL(C2)
+               ADD WS-BALANCE-NUM TO WS-GRAND-TOTAL
+               CALL STATIC "FORMAT-PIC-MASK"
+                   USING "C", WS-BALANCE-NUM, WS-FORMATTED-AMOUNT
                DISPLAY "Customer: " FUNCTION TRIM(C1)
-                       ", Balance: " FUNCTION TRIM(C2)
+                       ", Balance: " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               IF CSV-MODE-ON THEN
+                   STRING FUNCTION TRIM(C1) "," FUNCTION TRIM(C2)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               ELSE
+                   STRING FUNCTION TRIM(C1) "  "
+                       FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+               END-IF
+               WRITE REPORT-LINE
            END-IF.
+
+       CLOSE-REPORT-FILE.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-DISPLAY
+           IF CSV-MODE-ON THEN
+               STRING "TOTAL," FUNCTION TRIM(WS-TOTAL-DISPLAY)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           ELSE
+               MOVE ALL "-" TO REPORT-LINE
+               WRITE REPORT-LINE
+               STRING "GRAND TOTAL: " FUNCTION TRIM(WS-TOTAL-DISPLAY)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           CLOSE REPORT-FILE
+           DISPLAY "Report written to " FUNCTION TRIM(WS-REPORT-FILENAME).
