@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMAT-PIC-MASK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENCY-EDIT      PIC $,$$$,$$$,$$9.99-.
+       01 WS-PERCENT-EDIT       PIC ZZ9.99.
+
+       LINKAGE SECTION.
+       01 FPM-MASK-TYPE         PIC X(1).
+       01 FPM-AMOUNT            PIC S9(9)V99.
+       01 FPM-FORMATTED         PIC X(20).
+
+       PROCEDURE DIVISION USING FPM-MASK-TYPE, FPM-AMOUNT,
+               FPM-FORMATTED.
+       MAIN-PARA.
+           MOVE SPACES TO FPM-FORMATTED
+           EVALUATE FPM-MASK-TYPE
+               WHEN "C"
+                   MOVE FPM-AMOUNT TO WS-CURRENCY-EDIT
+                   MOVE WS-CURRENCY-EDIT TO FPM-FORMATTED
+               WHEN "P"
+                   MOVE FPM-AMOUNT TO WS-PERCENT-EDIT
+                   STRING FUNCTION TRIM(WS-PERCENT-EDIT) "%"
+                       DELIMITED BY SIZE INTO FPM-FORMATTED
+               WHEN OTHER
+                   MOVE SPACES TO FPM-FORMATTED
+           END-EVALUATE
+
+           GOBACK.
