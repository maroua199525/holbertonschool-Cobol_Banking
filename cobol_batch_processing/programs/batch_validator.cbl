@@ -6,6 +6,13 @@
        FILE-CONTROL.
            SELECT TRANS-FILE ASSIGN TO TRANSIN
                ORGANIZATION IS LINE SEQUENTIAL
+           SELECT VALID-FILE ASSIGN TO "build/validator_valid.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT REJECT-FILE ASSIGN TO "build/validator_rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT CHECKPOINT-FILE ASSIGN TO "build/validator_ckpt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE
@@ -13,11 +20,40 @@
            DATA RECORD IS TRANS-RECORD.
        01  TRANS-RECORD           PIC X(80).
 
+       FD  VALID-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS VALID-RECORD.
+       01  VALID-RECORD           PIC X(80).
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 110 CHARACTERS
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD          PIC X(110).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 27 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD      PIC X(27).
+
        WORKING-STORAGE SECTION.
        77  WS-EOF                 PIC X VALUE 'N'.
        77  WS-TOTAL               PIC 9(5) VALUE 0.
        77  WS-VALID               PIC 9(5) VALUE 0.
        77  WS-INVALID             PIC 9(5) VALUE 0.
+       77  WS-REJECT-REASON       PIC X(40) VALUE SPACES.
+       77  WS-CHECKPOINT-STATUS   PIC X(2).
+       77  WS-PRIOR-COUNT         PIC 9(9) VALUE 0.
+       77  WS-PRIOR-VALID         PIC 9(9) VALUE 0.
+       77  WS-PRIOR-INVALID       PIC 9(9) VALUE 0.
+       77  WS-CHECKPOINT-EVERY    PIC 9(5) VALUE 1000.
+       77  WS-SKIP-COUNT          PIC 9(9) VALUE 0.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-TOTAL      PIC 9(9).
+           05  WS-CKPT-VALID      PIC 9(9).
+           05  WS-CKPT-INVALID    PIC 9(9).
+       01  WS-CHECKPOINT-LINE REDEFINES WS-CHECKPOINT-FIELDS
+                                  PIC X(27).
 
        01  WS-TX-FIELDS.
            05  WS-TXN-ID          PIC X(6).
@@ -29,11 +65,33 @@
            05  WS-AMOUNT          PIC X(8).
            05  FILLER             PIC X VALUE ','.
            05  WS-DATE            PIC X(8).
+           05  WS-DATE-FIELDS REDEFINES WS-DATE.
+               10  WS-DATE-YYYY   PIC 9(4).
+               10  WS-DATE-MM     PIC 9(2).
+               10  WS-DATE-DD     PIC 9(2).
+
+       01  WS-AMOUNT-NUM          PIC S9(6)V99.
+       01  WS-AMOUNT-SIGN         PIC X.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "BATCH-VALIDATOR: Starting transaction validation...".
+           PERFORM READ-CHECKPOINT
            OPEN INPUT TRANS-FILE
+           IF WS-PRIOR-COUNT > 0
+               DISPLAY "BATCH-VALIDATOR: Resuming after record "
+                       WS-PRIOR-COUNT
+               MOVE WS-PRIOR-COUNT TO WS-TOTAL
+               MOVE WS-PRIOR-VALID TO WS-VALID
+               MOVE WS-PRIOR-INVALID TO WS-INVALID
+               OPEN EXTEND VALID-FILE
+               OPEN EXTEND REJECT-FILE
+               PERFORM SKIP-CHECKPOINT-RECORDS
+                   UNTIL WS-SKIP-COUNT = WS-PRIOR-COUNT OR WS-EOF = 'Y'
+           ELSE
+               OPEN OUTPUT VALID-FILE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
            PERFORM UNTIL WS-EOF = 'Y'
                READ TRANS-FILE
                    AT END MOVE 'Y' TO WS-EOF
@@ -41,9 +99,15 @@
                        ADD 1 TO WS-TOTAL
                        MOVE TRANS-RECORD TO WS-TX-FIELDS
                        PERFORM VALIDATE-TXN
+                       IF FUNCTION MOD(WS-TOTAL WS-CHECKPOINT-EVERY) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE TRANS-FILE
+           CLOSE VALID-FILE
+           CLOSE REJECT-FILE
+           PERFORM CLEAR-CHECKPOINT
            DISPLAY "BATCH-VALIDATOR: Validation completed"
            DISPLAY "BATCH-VALIDATOR: Total transactions: " 
                    WS-TOTAL UPON CONSOLE
@@ -59,13 +123,97 @@
            END-IF
            STOP RUN.
 
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-PRIOR-COUNT WS-PRIOR-VALID WS-PRIOR-INVALID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-LINE
+                   AT END MOVE SPACES TO WS-CHECKPOINT-LINE
+               END-READ
+               IF WS-CHECKPOINT-LINE NOT = SPACES
+                   MOVE WS-CKPT-TOTAL TO WS-PRIOR-COUNT
+                   MOVE WS-CKPT-VALID TO WS-PRIOR-VALID
+                   MOVE WS-CKPT-INVALID TO WS-PRIOR-INVALID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINT-RECORDS.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END ADD 1 TO WS-SKIP-COUNT
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-TOTAL TO WS-CKPT-TOTAL
+           MOVE WS-VALID TO WS-CKPT-VALID
+           MOVE WS-INVALID TO WS-CKPT-INVALID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE ZEROS TO WS-CKPT-TOTAL WS-CKPT-VALID WS-CKPT-INVALID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
        VALIDATE-TXN.
-           IF WS-TXN-TYPE = "DEPOSIT   "
-             OR WS-TXN-TYPE = "WITHDRAWAL"
-             OR WS-TXN-TYPE = "TRANSFER  "
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-TXN-TYPE NOT = "DEPOSIT   "
+             AND WS-TXN-TYPE NOT = "WITHDRAWAL"
+             AND WS-TXN-TYPE NOT = "TRANSFER  "
+               MOVE "BAD TXN TYPE" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES
+             AND WS-ACC-ID IS NOT NUMERIC
+               MOVE "BAD ACCOUNT ID" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES THEN
+               MOVE WS-AMOUNT(1:1) TO WS-AMOUNT-SIGN
+               IF WS-AMOUNT-SIGN = '-'
+                   IF WS-AMOUNT(2:7) IS NOT NUMERIC
+                       MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON
+                   END-IF
+               ELSE
+                   IF WS-AMOUNT IS NOT NUMERIC
+                       MOVE "AMOUNT NOT NUMERIC" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES THEN
+               COMPUTE WS-AMOUNT-NUM = FUNCTION NUMVAL(WS-AMOUNT)
+               IF WS-AMOUNT-NUM < 0
+                   MOVE "NEGATIVE AMOUNT" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES
+             AND WS-DATE IS NOT NUMERIC
+               MOVE "BAD DATE" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES
+             AND (WS-DATE-MM < 1 OR WS-DATE-MM > 12
+               OR WS-DATE-DD < 1 OR WS-DATE-DD > 31)
+               MOVE "BAD DATE" TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-REJECT-REASON = SPACES
                ADD 1 TO WS-VALID
+               MOVE TRANS-RECORD TO VALID-RECORD
+               WRITE VALID-RECORD
                DISPLAY "✓ VALID: " TRANS-RECORD
            ELSE
                ADD 1 TO WS-INVALID
-               DISPLAY "✗ INVALID: " TRANS-RECORD
+               STRING TRANS-RECORD DELIMITED BY SIZE
+                      " -- " WS-REJECT-REASON DELIMITED BY SIZE
+                   INTO REJECT-RECORD
+               WRITE REJECT-RECORD
+               DISPLAY "✗ INVALID: " TRANS-RECORD " ("
+                       FUNCTION TRIM(WS-REJECT-REASON) ")"
            END-IF.
