@@ -1,4 +1,4 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. FILECOPY.
 
        ENVIRONMENT DIVISION.
@@ -8,6 +8,9 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "datasets/output_data.dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO "datasets/input_data.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,13 +22,42 @@
            DATA RECORD IS OUT-REC.
        01 OUT-REC PIC X(80).
 
+       FD  CONTROL-FILE
+           DATA RECORD IS CONTROL-RECORD.
+       01 CONTROL-RECORD PIC X(10).
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNT    PIC 9(5) VALUE 0.
-       01 EOF-INFILE  PIC X VALUE 'N'.  *> 'N' = FALSE, 'Y' = TRUE
+       01 WS-COUNT         PIC 9(5) VALUE 0.
+       01 EOF-INFILE       PIC X VALUE 'N'.  *> 'N' = FALSE, 'Y' = TRUE
+       01 WS-CONTROL-STATUS PIC X(2).
+       01 WS-EXPECTED-COUNT PIC 9(5) VALUE 0.
+       01 WS-HAVE-CONTROL  PIC X VALUE 'N'.
+       01 WS-FILTER-VALUE  PIC X(20).
+       01 WS-FILTER-LENGTH PIC 9(4) VALUE 0.
+       01 WS-SELECTED-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-SOURCE-CHECKSUM PIC 9(10) VALUE 0.
+       01 WS-OUTPUT-CHECKSUM PIC 9(10) VALUE 0.
+       01 WS-OUTPUT-COUNT   PIC 9(5) VALUE 0.
+       01 EOF-OUTFILE       PIC X VALUE 'N'.  *> 'N' = FALSE, 'Y' = TRUE
+       01 WS-CHK-INDEX      PIC 9(4) VALUE 0.
+       01 WS-CHK-CHAR       PIC X.
+       01 WS-CHK-ORD        PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
        BEGIN.
            DISPLAY "FILE-COPY: Starting file processing..."
+           MOVE SPACES TO WS-FILTER-VALUE
+           ACCEPT WS-FILTER-VALUE FROM COMMAND-LINE
+           IF WS-FILTER-VALUE NOT = SPACES
+               COMPUTE WS-FILTER-LENGTH =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-VALUE))
+               DISPLAY "FILE-COPY: Filtering on '"
+                       FUNCTION TRIM(WS-FILTER-VALUE) "'"
+           END-IF
+
+           PERFORM READ-CONTROL-COUNT
+
            OPEN INPUT INFILE
            OPEN OUTPUT OUTFILE
 
@@ -34,13 +66,87 @@
                    AT END
                        MOVE 'Y' TO EOF-INFILE
                    NOT AT END
-                       MOVE IN-REC TO OUT-REC
-                       WRITE OUT-REC
                        ADD 1 TO WS-COUNT
+                       IF WS-FILTER-VALUE = SPACES
+                         OR IN-REC(1:WS-FILTER-LENGTH) =
+                            FUNCTION TRIM(WS-FILTER-VALUE)
+                           MOVE IN-REC TO OUT-REC
+                           WRITE OUT-REC
+                           ADD 1 TO WS-SELECTED-COUNT
+                           PERFORM COMPUTE-RECORD-CHECKSUM
+                           ADD WS-CHK-ORD TO WS-SOURCE-CHECKSUM
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE INFILE OUTFILE
            DISPLAY "FILE-COPY: Processing completed"
-           DISPLAY "FILE-COPY: Records processed: " WS-COUNT
+           DISPLAY "FILE-COPY: Records read: " WS-COUNT
+           DISPLAY "FILE-COPY: Records written: " WS-SELECTED-COUNT
+           PERFORM VERIFY-CONTROL-COUNT
+           PERFORM VERIFY-OUTPUT-INTEGRITY
            STOP RUN.
+
+       READ-CONTROL-COUNT.
+           MOVE 'N' TO WS-HAVE-CONTROL
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-HAVE-CONTROL
+                       COMPUTE WS-EXPECTED-COUNT =
+                           FUNCTION NUMVAL(CONTROL-RECORD)
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+
+       VERIFY-CONTROL-COUNT.
+           IF WS-HAVE-CONTROL = 'Y' THEN
+               IF WS-COUNT = WS-EXPECTED-COUNT THEN
+                   DISPLAY "FILE-COPY: Control count verified: "
+                           WS-EXPECTED-COUNT
+               ELSE
+                   DISPLAY "FILE-COPY: ABORT - expected "
+                           WS-EXPECTED-COUNT " records, copied "
+                           WS-COUNT
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       COMPUTE-RECORD-CHECKSUM.
+           MOVE 0 TO WS-CHK-ORD
+           PERFORM VARYING WS-CHK-INDEX FROM 1 BY 1
+                   UNTIL WS-CHK-INDEX > LENGTH OF OUT-REC
+               MOVE OUT-REC(WS-CHK-INDEX:1) TO WS-CHK-CHAR
+               ADD FUNCTION ORD(WS-CHK-CHAR) TO WS-CHK-ORD
+           END-PERFORM.
+
+       VERIFY-OUTPUT-INTEGRITY.
+           OPEN INPUT OUTFILE
+           PERFORM UNTIL EOF-OUTFILE = 'Y'
+               READ OUTFILE
+                   AT END
+                       MOVE 'Y' TO EOF-OUTFILE
+                   NOT AT END
+                       ADD 1 TO WS-OUTPUT-COUNT
+                       PERFORM COMPUTE-RECORD-CHECKSUM
+                       ADD WS-CHK-ORD TO WS-OUTPUT-CHECKSUM
+               END-READ
+           END-PERFORM
+           CLOSE OUTFILE
+
+           IF WS-OUTPUT-COUNT = WS-SELECTED-COUNT
+             AND WS-OUTPUT-CHECKSUM = WS-SOURCE-CHECKSUM THEN
+               DISPLAY "FILE-COPY: Output integrity verified - "
+                       WS-OUTPUT-COUNT " record(s), checksum "
+                       WS-OUTPUT-CHECKSUM
+           ELSE
+               DISPLAY "FILE-COPY: ABORT - output integrity check "
+                       "failed"
+               DISPLAY "FILE-COPY: expected " WS-SELECTED-COUNT
+                       " record(s), checksum " WS-SOURCE-CHECKSUM
+               DISPLAY "FILE-COPY: found    " WS-OUTPUT-COUNT
+                       " record(s), checksum " WS-OUTPUT-CHECKSUM
+               MOVE 4 TO RETURN-CODE
+           END-IF.
