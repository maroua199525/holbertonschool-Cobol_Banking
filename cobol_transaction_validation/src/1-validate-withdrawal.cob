@@ -15,30 +15,72 @@ IDENTIFICATION DIVISION.
        01  CONN-LIT PIC X(200) 
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L PIC 9(4) VALUE 0.
+       01  WS-ENV-CONNSTR PIC X(200).
+       01  WS-ERROR-SOURCE PIC X(40) VALUE "validate-withdrawal".
+       01  WS-LOCK-ACQUIRED PIC X.
+           88  LOCK-ACQUIRED        VALUE "Y".
+       01  WS-LOCK-HOLDER PIC X(120).
        01  TX-FILE-STATUS PIC XX.
        01  TX-DATA.
            05 TX-ACTION         PIC X(8).
-           05 TX-ACCOUNT-ID     PIC X(4).
-           05 TX-AMOUNT         PIC X(10).
+           05 TX-FIELD2         PIC X(4).
+           05 TX-FIELD3         PIC X(10).
+           05 TX-FIELD4         PIC X(50).
+       01  TX-ACCOUNT-ID        PIC X(4).
+       01  TX-TARGET-ACCOUNT-ID PIC X(4).
+       01  TX-AMOUNT            PIC X(10).
        01  CURRENT-BALANCE      PIC S9(8)V99.
        01  WITHDRAWAL-AMOUNT    PIC S9(8)V99.
        01  BALANCE-STR          PIC X(20).
        01  WS-BALANCE           PIC X(20).
-       01  WS-AMOUNT            PIC X(10).
+       01  WS-AMOUNT            PIC X(20).
        01  I PIC 9(2).
        01  J PIC 9(2).
+       01  WS-DAILY-LIMIT             PIC S9(8)V99 VALUE 2000.00.
+       01  WS-DAILY-WITHDRAWN         PIC S9(8)V99.
+       01  WS-PROJECTED-DAILY-TOTAL   PIC S9(8)V99.
+       01  WS-DAILY-LIMIT-FLAG        PIC X VALUE 'Y'.
+           88  DAILY-LIMIT-OK         VALUE 'Y' FALSE 'N'.
+       01  PTL-ACTION                 PIC X(20).
+       01  PTL-FIELD2                 PIC X(50).
+       01  PTL-FIELD3                 PIC X(50).
+       01  PTL-FIELD4                 PIC X(50).
+       01  PTL-FIELD5                 PIC X(50).
+       01  PTL-VALID-FLAG             PIC X.
+           88  PTL-VALID               VALUE 'Y' FALSE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL STATIC "ACQUIRE-BATCH-LOCK"
+               USING WS-ERROR-SOURCE, WS-LOCK-ACQUIRED, WS-LOCK-HOLDER
+           IF NOT LOCK-ACQUIRED THEN
+               DISPLAY "ABORT: transactions.dat is already being "
+                       "processed - " FUNCTION TRIM(WS-LOCK-HOLDER)
+               MOVE 4 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO CONN-LIT
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
 
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
-           IF DBH = NULL-PTR THEN 
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "N"
                DISPLAY "ERROR: Database connection failed"
+               CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
                STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "Y"
            END-IF.
 
            OPEN INPUT TX-FILE.
@@ -46,16 +88,36 @@ IDENTIFICATION DIVISION.
            CLOSE TX-FILE.
 
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE.
            GOBACK.
 
        PROCESS-WITHDRAWALS.
            READ TX-FILE AT END MOVE "10" TO TX-FILE-STATUS.
            IF TX-FILE-STATUS = "00" THEN
-               UNSTRING TX-RECORD DELIMITED BY ","
-                   INTO TX-ACTION, TX-ACCOUNT-ID, TX-AMOUNT
-               *> Only process WITHDRAW actions
-               IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
-                   PERFORM VALIDATE-AND-PROCESS
+               INITIALIZE TX-DATA
+               CALL STATIC "PARSE-TX-LINE"
+                   USING TX-RECORD, PTL-ACTION, PTL-FIELD2, PTL-FIELD3,
+                         PTL-FIELD4, PTL-FIELD5, PTL-VALID-FLAG
+               IF PTL-VALID THEN
+                   MOVE PTL-ACTION TO TX-ACTION
+                   MOVE PTL-FIELD2 TO TX-FIELD2
+                   MOVE PTL-FIELD3 TO TX-FIELD3
+                   MOVE PTL-FIELD4 TO TX-FIELD4
+                   EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
+                       WHEN "WITHDRAW"
+                           MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                           MOVE TX-FIELD3 TO TX-AMOUNT
+                           PERFORM VALIDATE-AND-PROCESS
+                       WHEN "DEPOSIT"
+                           MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                           MOVE TX-FIELD3 TO TX-AMOUNT
+                           PERFORM VALIDATE-DEPOSIT
+                       WHEN "TRANSFER"
+                           MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                           MOVE TX-FIELD3 TO TX-TARGET-ACCOUNT-ID
+                           MOVE TX-FIELD4 TO TX-AMOUNT
+                           PERFORM VALIDATE-TRANSFER
+                   END-EVALUATE
                END-IF
            END-IF.
 
@@ -90,64 +152,113 @@ IDENTIFICATION DIVISION.
                PERFORM CONVERT-AMOUNT
 
                IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT THEN
-                   PERFORM EXECUTE-UPDATE
+                   PERFORM CHECK-DAILY-LIMIT
+                   IF DAILY-LIMIT-OK THEN
+                       PERFORM EXECUTE-UPDATE
+                   ELSE
+                       DISPLAY "Validation FAILED: Daily withdrawal limit exceeded for account "
+                               FUNCTION TRIM(TX-ACCOUNT-ID)
+                   END-IF
                ELSE
                    DISPLAY "Validation FAILED: Insufficient funds for account "
                            FUNCTION TRIM(TX-ACCOUNT-ID)
                END-IF
            ELSE
-               DISPLAY "ERROR: Could not find account " 
+               DISPLAY "ERROR: Could not find account "
                        FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
            END-IF.
 
-       CONVERT-BALANCE.
-           *> Initialize to zero
-           MOVE 0 TO CURRENT-BALANCE
-           
-           *> Check if string contains valid numeric data
-           IF WS-BALANCE NOT = SPACES THEN
-               *> Try direct numeric move first
-               MOVE WS-BALANCE TO CURRENT-BALANCE
-               
-               *> If that fails, try manual parsing
-               IF CURRENT-BALANCE = 0 THEN
-                   PERFORM PARSE-BALANCE-MANUALLY
+       CHECK-DAILY-LIMIT.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SINGLE-RESULT-BUFFER
+           STRING
+               "SELECT COALESCE(SUM(amount),0) FROM tx_log WHERE "
+               "account_id = '" FUNCTION TRIM(TX-ACCOUNT-ID) "' "
+               "AND tx_type = 'WITHDRAW' "
+               "AND created_at::date = CURRENT_DATE"
+               DELIMITED BY SIZE
+               INTO SQL-COMMAND
+           END-STRING
+           MOVE X"00" TO SQL-COMMAND(150:1)
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND,
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC
+
+           SET DAILY-LIMIT-OK TO TRUE
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE
+               PERFORM CONVERT-DAILY-WITHDRAWN
+               ADD WITHDRAWAL-AMOUNT TO WS-DAILY-WITHDRAWN
+                   GIVING WS-PROJECTED-DAILY-TOTAL
+               IF WS-PROJECTED-DAILY-TOTAL > WS-DAILY-LIMIT
+                   SET DAILY-LIMIT-OK TO FALSE
                END-IF
            END-IF.
 
-       PARSE-BALANCE-MANUALLY.
-           *> Manual parsing for decimal numbers
-           MOVE 0 TO CURRENT-BALANCE
-           MOVE 1 TO I
-           MOVE 0 TO J
-           
-           *> Find decimal point
-           PERFORM VARYING I FROM 1 BY 1 
-             UNTIL I > FUNCTION LENGTH(WS-BALANCE)
-                   OR WS-BALANCE(I:1) = '.'
-           END-PERFORM
-           
-           IF I <= FUNCTION LENGTH(WS-BALANCE) THEN
-               *> We found a decimal point
-               COMPUTE CURRENT-BALANCE = 
-                   FUNCTION NUMVAL(WS-BALANCE(1:I - 1)) +
-                   (FUNCTION NUMVAL(WS-BALANCE(I + 1:)) / 100)
+       CONVERT-DAILY-WITHDRAWN.
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-BALANCE, WS-DAILY-WITHDRAWN.
+
+       VALIDATE-DEPOSIT.
+           MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
+           PERFORM CONVERT-AMOUNT
+
+           IF WITHDRAWAL-AMOUNT > 0 THEN
+               PERFORM EXECUTE-DEPOSIT
            ELSE
-               *> No decimal point, treat as whole number
-               COMPUTE CURRENT-BALANCE = FUNCTION NUMVAL(WS-BALANCE)
+               DISPLAY "Validation FAILED: Non-positive deposit amount for account "
+                       FUNCTION TRIM(TX-ACCOUNT-ID)
            END-IF.
 
-       CONVERT-AMOUNT.
-           *> Convert withdrawal amount
-           MOVE 0 TO WITHDRAWAL-AMOUNT
-           IF WS-AMOUNT NOT = SPACES THEN
-               MOVE WS-AMOUNT TO WITHDRAWAL-AMOUNT
-               IF WITHDRAWAL-AMOUNT = 0 THEN
-                   COMPUTE WITHDRAWAL-AMOUNT = 
-                       FUNCTION NUMVAL(WS-AMOUNT)
+       VALIDATE-TRANSFER.
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SINGLE-RESULT-BUFFER.
+           STRING
+               "SELECT balance FROM accounts WHERE account_id = '"
+               FUNCTION TRIM(TX-ACCOUNT-ID)
+               "'"
+               DELIMITED BY SIZE
+               INTO SQL-COMMAND
+           END-STRING.
+           MOVE X"00" TO SQL-COMMAND(100:1).
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND,
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE
+               PERFORM CONVERT-BALANCE
+
+               MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
+               PERFORM CONVERT-AMOUNT
+
+               IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT THEN
+                   PERFORM EXECUTE-TRANSFER
+               ELSE
+                   DISPLAY "Validation FAILED: Insufficient funds for transfer from account "
+                           FUNCTION TRIM(TX-ACCOUNT-ID)
                END-IF
+           ELSE
+               DISPLAY "ERROR: Could not find account "
+                       FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
            END-IF.
 
+       CONVERT-BALANCE.
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-BALANCE, CURRENT-BALANCE.
+
+       CONVERT-AMOUNT.
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-AMOUNT, WITHDRAWAL-AMOUNT.
+
        EXECUTE-UPDATE.
            MOVE SPACES TO SQL-COMMAND.
            *> Build UPDATE query with quotes around account_id
@@ -168,11 +279,123 @@ IDENTIFICATION DIVISION.
                RETURNING RC.
 
            IF RC = 0 THEN
-               DISPLAY "Validation PASSED: Withdrawal of " 
+               DISPLAY "Validation PASSED: Withdrawal of "
+                       FUNCTION TRIM(TX-AMOUNT)
+                       " from account " FUNCTION TRIM(TX-ACCOUNT-ID)
+                       " successful."
+               PERFORM LOG-WITHDRAWAL-TX
+           ELSE
+               DISPLAY "ERROR: Update failed for account "
+                       FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       LOG-WITHDRAWAL-TX.
+           *> Record this withdrawal in tx_log immediately so that a later
+           *> WITHDRAW line in the same batch, for the same account, sees
+           *> it in CHECK-DAILY-LIMIT's running total.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING
+               "INSERT INTO tx_log (account_id, tx_type, amount) VALUES ('"
+               FUNCTION TRIM(TX-ACCOUNT-ID)
+               "', 'WITHDRAW', "
+               FUNCTION TRIM(TX-AMOUNT)
+               ")"
+               DELIMITED BY SIZE
+               INTO SQL-COMMAND
+           END-STRING.
+           MOVE X"00" TO SQL-COMMAND(100:1).
+
+           CALL STATIC "DB_EXEC"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING RC.
+
+           IF RC NOT = 0 THEN
+               DISPLAY "ERROR: tx_log insert failed for account "
+                       FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       EXECUTE-DEPOSIT.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING
+               "UPDATE accounts SET balance = balance + "
+               FUNCTION TRIM(TX-AMOUNT)
+               " WHERE account_id = '"
+               FUNCTION TRIM(TX-ACCOUNT-ID)
+               "'"
+               DELIMITED BY SIZE
+               INTO SQL-COMMAND
+           END-STRING.
+           MOVE X"00" TO SQL-COMMAND(100:1).
+
+           CALL STATIC "DB_EXEC"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               DISPLAY "Validation PASSED: Deposit of "
                        FUNCTION TRIM(TX-AMOUNT)
-                       " from account " FUNCTION TRIM(TX-ACCOUNT-ID) 
+                       " to account " FUNCTION TRIM(TX-ACCOUNT-ID)
                        " successful."
            ELSE
-               DISPLAY "ERROR: Update failed for account " 
+               DISPLAY "ERROR: Update failed for account "
+                       FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           END-IF.
+
+       EXECUTE-TRANSFER.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING
+               "UPDATE accounts SET balance = balance - "
+               FUNCTION TRIM(TX-AMOUNT)
+               " WHERE account_id = '"
+               FUNCTION TRIM(TX-ACCOUNT-ID)
+               "'"
+               DELIMITED BY SIZE
+               INTO SQL-COMMAND
+           END-STRING.
+           MOVE X"00" TO SQL-COMMAND(100:1).
+
+           CALL STATIC "DB_EXEC"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING RC.
+
+           IF RC NOT = 0 THEN
+               DISPLAY "ERROR: Debit failed for account "
                        FUNCTION TRIM(TX-ACCOUNT-ID)
+               CALL STATIC "LOG-DB-ERROR"
+                   USING WS-ERROR-SOURCE, SQL-COMMAND
+           ELSE
+               MOVE SPACES TO SQL-COMMAND
+               STRING
+                   "UPDATE accounts SET balance = balance + "
+                   FUNCTION TRIM(TX-AMOUNT)
+                   " WHERE account_id = '"
+                   FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+                   "'"
+                   DELIMITED BY SIZE
+                   INTO SQL-COMMAND
+               END-STRING
+               MOVE X"00" TO SQL-COMMAND(100:1)
+
+               CALL STATIC "DB_EXEC"
+                   USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+                   RETURNING RC
+
+               IF RC = 0 THEN
+                   DISPLAY "Validation PASSED: Transfer of "
+                           FUNCTION TRIM(TX-AMOUNT)
+                           " from account " FUNCTION TRIM(TX-ACCOUNT-ID)
+                           " to account " FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+                           " successful."
+               ELSE
+                   DISPLAY "ERROR: Credit failed for target account "
+                           FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+                   CALL STATIC "LOG-DB-ERROR"
+                       USING WS-ERROR-SOURCE, SQL-COMMAND
+               END-IF
            END-IF.
