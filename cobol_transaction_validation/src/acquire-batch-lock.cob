@@ -0,0 +1,69 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACQUIRE-BATCH-LOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOCK-FILE ASSIGN TO "transactions.dat.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOCK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOCK-FILE.
+       01  LOCK-FILE-ENTRY       PIC X(120).
+       WORKING-STORAGE SECTION.
+       01  LOCK-FILE-STATUS      PIC XX.
+       01  WS-LOCK-LINE          PIC X(120).
+       01  WS-CURRENT-TIMESTAMP  PIC X(21).
+       01  WS-LOCK-TIMESTAMP.
+           05  WS-LT-YYYY        PIC 9(4).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-LT-MM          PIC 9(2).
+           05  FILLER            PIC X VALUE "-".
+           05  WS-LT-DD          PIC 9(2).
+           05  FILLER            PIC X VALUE " ".
+           05  WS-LT-HH          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-LT-MI          PIC 9(2).
+           05  FILLER            PIC X VALUE ":".
+           05  WS-LT-SS          PIC 9(2).
+
+       LINKAGE SECTION.
+       01  ABL-PROGRAM-NAME      PIC X(40).
+       01  ABL-LOCK-ACQUIRED     PIC X.
+           88  ABL-ACQUIRED              VALUE "Y".
+       01  ABL-LOCK-HOLDER       PIC X(120).
+
+       PROCEDURE DIVISION USING ABL-PROGRAM-NAME, ABL-LOCK-ACQUIRED,
+           ABL-LOCK-HOLDER.
+       ACQUIRE-BATCH-LOCK-MAIN.
+           MOVE SPACES TO ABL-LOCK-HOLDER
+           OPEN INPUT LOCK-FILE
+           IF LOCK-FILE-STATUS = "35" THEN
+               CLOSE LOCK-FILE
+               PERFORM WRITE-LOCK-FILE
+               MOVE "Y" TO ABL-LOCK-ACQUIRED
+           ELSE
+               READ LOCK-FILE INTO ABL-LOCK-HOLDER
+               CLOSE LOCK-FILE
+               MOVE "N" TO ABL-LOCK-ACQUIRED
+           END-IF
+           GOBACK.
+
+       WRITE-LOCK-FILE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4)  TO WS-LT-YYYY
+           MOVE WS-CURRENT-TIMESTAMP(5:2)  TO WS-LT-MM
+           MOVE WS-CURRENT-TIMESTAMP(7:2)  TO WS-LT-DD
+           MOVE WS-CURRENT-TIMESTAMP(9:2)  TO WS-LT-HH
+           MOVE WS-CURRENT-TIMESTAMP(11:2) TO WS-LT-MI
+           MOVE WS-CURRENT-TIMESTAMP(13:2) TO WS-LT-SS
+
+           MOVE SPACES TO WS-LOCK-LINE
+           STRING FUNCTION TRIM(ABL-PROGRAM-NAME)
+                  " started at [" WS-LOCK-TIMESTAMP "]"
+               DELIMITED BY SIZE INTO WS-LOCK-LINE
+
+           OPEN OUTPUT LOCK-FILE
+           MOVE WS-LOCK-LINE TO LOCK-FILE-ENTRY
+           WRITE LOCK-FILE-ENTRY
+           CLOSE LOCK-FILE.
