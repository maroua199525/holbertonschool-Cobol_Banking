@@ -0,0 +1,45 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-STR-TO-AMOUNT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SRC                PIC X(20).
+       01  WS-I                  PIC 9(2).
+       01  WS-DECIMAL-POS        PIC 9(2).
+
+       LINKAGE SECTION.
+       01  CSA-STRING            PIC X(20).
+       01  CSA-AMOUNT            PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING CSA-STRING, CSA-AMOUNT.
+       CONVERT-MAIN.
+           MOVE 0 TO CSA-AMOUNT
+           MOVE FUNCTION TRIM(CSA-STRING) TO WS-SRC
+
+           IF WS-SRC NOT = SPACES THEN
+               *> Try a direct numeric MOVE first
+               MOVE WS-SRC TO CSA-AMOUNT
+               IF CSA-AMOUNT = 0 THEN
+                   PERFORM PARSE-MANUALLY
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       PARSE-MANUALLY.
+           MOVE 0 TO CSA-AMOUNT
+           MOVE 1 TO WS-I
+           MOVE 0 TO WS-DECIMAL-POS
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(WS-SRC)
+                     OR WS-SRC(WS-I:1) = "."
+           END-PERFORM
+
+           IF WS-I <= FUNCTION LENGTH(WS-SRC) THEN
+               COMPUTE CSA-AMOUNT =
+                   FUNCTION NUMVAL(WS-SRC(1:WS-I - 1)) +
+                   (FUNCTION NUMVAL(WS-SRC(WS-I + 1:)) / 100)
+           ELSE
+               COMPUTE CSA-AMOUNT = FUNCTION NUMVAL(WS-SRC)
+           END-IF.
