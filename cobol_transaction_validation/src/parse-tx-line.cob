@@ -0,0 +1,89 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSE-TX-LINE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO "build/transaction_suspense.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUSPENSE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD       PIC X(220).
+       WORKING-STORAGE SECTION.
+       01  SUSPENSE-FILE-STATUS  PIC XX.
+       01  WS-RAW-FIELDS.
+           05  WS-RAW-ACTION     PIC X(20).
+           05  WS-RAW-FIELD2     PIC X(50).
+           05  WS-RAW-FIELD3     PIC X(50).
+           05  WS-RAW-FIELD4     PIC X(50).
+           05  WS-RAW-FIELD5     PIC X(50).
+       01  WS-UPPER-ACTION       PIC X(20).
+
+       LINKAGE SECTION.
+       01  PTL-RAW-LINE          PIC X(200).
+       01  PTL-ACTION            PIC X(20).
+       01  PTL-FIELD2            PIC X(50).
+       01  PTL-FIELD3            PIC X(50).
+       01  PTL-FIELD4            PIC X(50).
+       01  PTL-FIELD5            PIC X(50).
+       01  PTL-VALID-FLAG        PIC X.
+           88  PTL-VALID                VALUE "Y" FALSE "N".
+
+       PROCEDURE DIVISION USING PTL-RAW-LINE, PTL-ACTION, PTL-FIELD2,
+           PTL-FIELD3, PTL-FIELD4, PTL-FIELD5, PTL-VALID-FLAG.
+       PARSE-AND-VALIDATE.
+           INITIALIZE WS-RAW-FIELDS
+           UNSTRING PTL-RAW-LINE DELIMITED BY ","
+               INTO WS-RAW-ACTION, WS-RAW-FIELD2, WS-RAW-FIELD3,
+                    WS-RAW-FIELD4, WS-RAW-FIELD5
+           END-UNSTRING
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RAW-ACTION))
+               TO WS-UPPER-ACTION
+
+           EVALUATE WS-UPPER-ACTION
+               WHEN "HEADER"
+               WHEN "TRAILER"
+               WHEN "INSERT"
+               WHEN "UPDATE"
+               WHEN "DELETE"
+               WHEN "WITHDRAW"
+               WHEN "DEPOSIT"
+               WHEN "TRANSFER"
+               WHEN "REVERSAL"
+               WHEN "VOID"
+                   MOVE WS-RAW-ACTION TO PTL-ACTION
+                   MOVE WS-RAW-FIELD2 TO PTL-FIELD2
+                   MOVE WS-RAW-FIELD3 TO PTL-FIELD3
+                   MOVE WS-RAW-FIELD4 TO PTL-FIELD4
+                   MOVE WS-RAW-FIELD5 TO PTL-FIELD5
+                   SET PTL-VALID TO TRUE
+               WHEN OTHER
+                   MOVE SPACES TO PTL-ACTION
+                   MOVE SPACES TO PTL-FIELD2
+                   MOVE SPACES TO PTL-FIELD3
+                   MOVE SPACES TO PTL-FIELD4
+                   MOVE SPACES TO PTL-FIELD5
+                   SET PTL-VALID TO FALSE
+                   PERFORM WRITE-TO-SUSPENSE-FILE
+           END-EVALUATE
+
+           GOBACK.
+
+       WRITE-TO-SUSPENSE-FILE.
+           OPEN INPUT SUSPENSE-FILE
+           IF SUSPENSE-FILE-STATUS = "35" THEN
+               OPEN OUTPUT SUSPENSE-FILE
+               CLOSE SUSPENSE-FILE
+           ELSE
+               CLOSE SUSPENSE-FILE
+           END-IF
+
+           OPEN EXTEND SUSPENSE-FILE
+           MOVE SPACES TO SUSPENSE-RECORD
+           STRING FUNCTION TRIM(PTL-RAW-LINE)
+                  " -- unrecognized or unparseable action"
+               DELIMITED BY SIZE INTO SUSPENSE-RECORD
+           WRITE SUSPENSE-RECORD
+           CLOSE SUSPENSE-FILE.
