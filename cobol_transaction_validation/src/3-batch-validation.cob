@@ -18,6 +18,7 @@ IDENTIFICATION DIVISION.
        01  CONN-LIT             PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L                    PIC 9(4) VALUE 0.
+       01  WS-ENV-CONNSTR       PIC X(200).
        01  TX-FILE-STATUS       PIC XX  VALUE "00".
        01  SQL-LIT              PIC X(200).
        01  TX-DATA.
@@ -27,19 +28,66 @@ IDENTIFICATION DIVISION.
        01  CURRENT-BALANCE      PIC S9(9)V99 VALUE 0.
        01  WITHDRAWAL-AMOUNT    PIC S9(9)V99 VALUE 0.
        01  WS-BALANCE           PIC X(20).
-       01  WS-AMOUNT            PIC X(10).
+       01  WS-AMOUNT            PIC X(20).
+       01  PTL-ACTION           PIC X(20).
+       01  PTL-FIELD2           PIC X(50).
+       01  PTL-FIELD3           PIC X(50).
+       01  PTL-FIELD4           PIC X(50).
+       01  PTL-FIELD5           PIC X(50).
+       01  PTL-VALID-FLAG       PIC X.
+           88 PTL-VALID                 VALUE "Y" FALSE "N".
        01  BATCH-FAILED-FLAG    PIC X VALUE "N".
        01  PROCESSED-COUNT      PIC 9(9) VALUE 0.
+       01  WS-RECORD-NUM        PIC 9(9) VALUE 0.
+       01  WS-FAIL-RECORD-NUM   PIC 9(9) VALUE 0.
+       01  WS-FAIL-RECORD       PIC X(200) VALUE SPACES.
+       01  WS-FAIL-REASON       PIC X(60) VALUE SPACES.
+       01  WS-RUN-MODE          PIC X(10) VALUE SPACES.
+       01  WS-SIMULATED-FLAG    PIC X VALUE "N".
+           88 SIMULATION-MODE   VALUE "Y" FALSE "N".
+       01  WS-PROJECTED-BALANCE PIC S9(9)V99 VALUE 0.
+       01  WS-ERROR-SOURCE      PIC X(40) VALUE "batch-validation".
+       01  WS-LOCK-ACQUIRED     PIC X.
+           88  LOCK-ACQUIRED           VALUE "Y".
+       01  WS-LOCK-HOLDER       PIC X(120).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL STATIC "ACQUIRE-BATCH-LOCK"
+               USING WS-ERROR-SOURCE, WS-LOCK-ACQUIRED, WS-LOCK-HOLDER
+           IF NOT LOCK-ACQUIRED
+              DISPLAY "ABORT: transactions.dat is already being "
+                      "processed - " FUNCTION TRIM(WS-LOCK-HOLDER)
+              MOVE 4 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RUN-MODE)) = "DRYRUN"
+              SET SIMULATION-MODE TO TRUE
+              DISPLAY "Running in DRY-RUN mode - no changes will be committed."
+           END-IF
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+              MOVE WS-ENV-CONNSTR TO CONN-LIT
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
            MOVE X"00" TO DB-CONNSTR(L + 1:1)
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH
            IF DBH = NULL-PTR
+              CALL STATIC "LOG-CONNECT-ATTEMPT"
+                  USING WS-ERROR-SOURCE, CONN-LIT, "N"
+              CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
               STOP RUN
+           ELSE
+              CALL STATIC "LOG-CONNECT-ATTEMPT"
+                  USING WS-ERROR-SOURCE, CONN-LIT, "Y"
            END-IF
 
            CALL "DB_BEGIN" USING BY VALUE DBH RETURNING RC
@@ -51,18 +99,22 @@ IDENTIFICATION DIVISION.
                  AT END
                     MOVE "10" TO TX-FILE-STATUS
                  NOT AT END
+                    ADD 1 TO WS-RECORD-NUM
                     MOVE SPACES TO TX-ACTION
                     MOVE SPACES TO TX-ACCOUNT-ID
                     MOVE SPACES TO TX-AMOUNT
-                    UNSTRING TX-RECORD
-                      DELIMITED BY ","
-                      INTO TX-ACTION
-                           TX-ACCOUNT-ID
-                           TX-AMOUNT
-                    END-UNSTRING
-                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
-                       PERFORM VALIDATE-AND-APPLY
-                       ADD 1 TO PROCESSED-COUNT
+                    CALL STATIC "PARSE-TX-LINE"
+                        USING TX-RECORD, PTL-ACTION, PTL-FIELD2,
+                              PTL-FIELD3, PTL-FIELD4, PTL-FIELD5,
+                              PTL-VALID-FLAG
+                    IF PTL-VALID
+                       MOVE PTL-ACTION TO TX-ACTION
+                       MOVE PTL-FIELD2 TO TX-ACCOUNT-ID
+                       MOVE PTL-FIELD3 TO TX-AMOUNT
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
+                          PERFORM VALIDATE-AND-APPLY
+                          ADD 1 TO PROCESSED-COUNT
+                       END-IF
                     END-IF
               END-READ
               IF TX-FILE-STATUS NOT = "00" AND TX-FILE-STATUS NOT = "10"
@@ -74,13 +126,24 @@ IDENTIFICATION DIVISION.
 
            IF BATCH-FAILED-FLAG = 'Y' OR PROCESSED-COUNT = 0
               CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
-              DISPLAY "FAILURE: Batch rejected due to invalid transaction. Database has been rolled back." 
+              DISPLAY "FAILURE: Batch rejected due to invalid transaction. Database has been rolled back."
+              IF WS-FAIL-RECORD-NUM NOT = 0
+                 DISPLAY "  Failing record #" WS-FAIL-RECORD-NUM
+                         ": " FUNCTION TRIM(WS-FAIL-RECORD)
+                 DISPLAY "  Reason: " FUNCTION TRIM(WS-FAIL-REASON)
+              END-IF
            ELSE
-              CALL "DB_COMMIT" USING BY VALUE DBH RETURNING RC
-              DISPLAY "SUCCESS: All withdrawals applied. Database committed."
+              IF SIMULATION-MODE
+                 CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+                 DISPLAY "SIMULATION COMPLETE: All withdrawals would apply. No changes committed."
+              ELSE
+                 CALL "DB_COMMIT" USING BY VALUE DBH RETURNING RC
+                 DISPLAY "SUCCESS: All withdrawals applied. Database committed."
+              END-IF
            END-IF
 
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+           CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
            GOBACK.
 
        VALIDATE-AND-APPLY.
@@ -105,30 +168,42 @@ IDENTIFICATION DIVISION.
            END-CALL
            IF RC NOT = 0
               MOVE 'Y' TO BATCH-FAILED-FLAG
+              MOVE WS-RECORD-NUM TO WS-FAIL-RECORD-NUM
+              MOVE TX-RECORD TO WS-FAIL-RECORD
+              STRING "account not found: "
+                     FUNCTION TRIM(TX-ACCOUNT-ID)
+                     INTO WS-FAIL-REASON
+              END-STRING
               EXIT PARAGRAPH
            END-IF
 
            *> Robust numeric conversion
            MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE
-           MOVE 0 TO CURRENT-BALANCE
-           IF WS-BALANCE NOT = SPACES
-               MOVE WS-BALANCE TO CURRENT-BALANCE
-               IF CURRENT-BALANCE = 0
-                   COMPUTE CURRENT-BALANCE = FUNCTION NUMVAL(WS-BALANCE)
-               END-IF
-           END-IF
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-BALANCE, CURRENT-BALANCE
 
            MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
-           MOVE 0 TO WITHDRAWAL-AMOUNT
-           IF WS-AMOUNT NOT = SPACES
-               MOVE WS-AMOUNT TO WITHDRAWAL-AMOUNT
-               IF WITHDRAWAL-AMOUNT = 0
-                   COMPUTE WITHDRAWAL-AMOUNT = FUNCTION NUMVAL(WS-AMOUNT)
-               END-IF
-           END-IF
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-AMOUNT, WITHDRAWAL-AMOUNT
 
            IF CURRENT-BALANCE < WITHDRAWAL-AMOUNT
               MOVE 'Y' TO BATCH-FAILED-FLAG
+              MOVE WS-RECORD-NUM TO WS-FAIL-RECORD-NUM
+              MOVE TX-RECORD TO WS-FAIL-RECORD
+              STRING "insufficient funds: account "
+                     FUNCTION TRIM(TX-ACCOUNT-ID)
+                     INTO WS-FAIL-REASON
+              END-STRING
+              EXIT PARAGRAPH
+           END-IF
+
+           IF SIMULATION-MODE
+              COMPUTE WS-PROJECTED-BALANCE =
+                  CURRENT-BALANCE - WITHDRAWAL-AMOUNT
+              DISPLAY "SIMULATED: withdrawal of " FUNCTION TRIM(TX-AMOUNT)
+                      " from account " FUNCTION TRIM(TX-ACCOUNT-ID)
+                      " would post - new balance would be "
+                      WS-PROJECTED-BALANCE
               EXIT PARAGRAPH
            END-IF
 
@@ -154,6 +229,12 @@ IDENTIFICATION DIVISION.
            END-CALL
            IF RC NOT = 0
               MOVE 'Y' TO BATCH-FAILED-FLAG
+              MOVE WS-RECORD-NUM TO WS-FAIL-RECORD-NUM
+              MOVE TX-RECORD TO WS-FAIL-RECORD
+              STRING "update failed: account "
+                     FUNCTION TRIM(TX-ACCOUNT-ID)
+                     INTO WS-FAIL-REASON
+              END-STRING
               EXIT PARAGRAPH
            END-IF
 
@@ -209,4 +290,10 @@ IDENTIFICATION DIVISION.
 
            IF RC NOT = 0
               MOVE 'Y' TO BATCH-FAILED-FLAG
+              MOVE WS-RECORD-NUM TO WS-FAIL-RECORD-NUM
+              MOVE TX-RECORD TO WS-FAIL-RECORD
+              STRING "tx_log insert failed: account "
+                     FUNCTION TRIM(TX-ACCOUNT-ID)
+                     INTO WS-FAIL-REASON
+              END-STRING
            END-IF.
