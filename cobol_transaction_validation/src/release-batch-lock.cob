@@ -0,0 +1,14 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELEASE-BATCH-LOCK.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DELETE-RC          PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+       01  RBL-PROGRAM-NAME      PIC X(40).
+
+       PROCEDURE DIVISION USING RBL-PROGRAM-NAME.
+       RELEASE-BATCH-LOCK-MAIN.
+           CALL "CBL_DELETE_FILE" USING "transactions.dat.lock"
+               RETURNING WS-DELETE-RC
+           GOBACK.
