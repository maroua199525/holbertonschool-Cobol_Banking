@@ -18,31 +18,71 @@ IDENTIFICATION DIVISION.
        01  CONN-LIT                  PIC X(200)
            VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L                         PIC 9(4) VALUE 0.
+       01  WS-ENV-CONNSTR            PIC X(200).
        01  TX-FILE-STATUS            PIC XX VALUE "00".
        01  SQL-LIT                   PIC X(200).
+       01  WS-ERROR-SOURCE           PIC X(40) VALUE "audit-trail".
+       01  WS-LOCK-ACQUIRED          PIC X.
+           88  LOCK-ACQUIRED           VALUE "Y".
+       01  WS-LOCK-HOLDER            PIC X(120).
 
        01  TX-DATA.
            05 TX-ACTION              PIC X(20).
-           05 TX-ACCOUNT-ID         PIC X(20).
-           05 TX-AMOUNT             PIC X(30).
+           05 TX-FIELD2              PIC X(20).
+           05 TX-FIELD3              PIC X(30).
+           05 TX-FIELD4              PIC X(20).
+       01  TX-ACCOUNT-ID             PIC X(20).
+       01  TX-TARGET-ACCOUNT-ID      PIC X(20).
+       01  TX-AMOUNT                 PIC X(30).
+       01  TX-REVERSAL-ID            PIC X(20).
+       01  WS-TX-TYPE                PIC X(10).
 
        01  CURRENT-BALANCE           PIC S9(9)V99 VALUE 0.
        01  WITHDRAWAL-AMOUNT         PIC S9(9)V99 VALUE 0.
        01  WS-BALANCE                PIC X(20).
-       01  WS-AMOUNT                 PIC X(10).
+       01  WS-AMOUNT                 PIC X(20).
 
        01  DONE                      PIC X VALUE "N".
 
+       01  PTL-ACTION                PIC X(20).
+       01  PTL-FIELD2                PIC X(50).
+       01  PTL-FIELD3                PIC X(50).
+       01  PTL-FIELD4                PIC X(50).
+       01  PTL-FIELD5                PIC X(50).
+       01  PTL-VALID-FLAG            PIC X.
+           88  PTL-VALID               VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL STATIC "ACQUIRE-BATCH-LOCK"
+               USING WS-ERROR-SOURCE, WS-LOCK-ACQUIRED, WS-LOCK-HOLDER
+           IF NOT LOCK-ACQUIRED
+              DISPLAY "ABORT: transactions.dat is already being "
+                      "processed - " FUNCTION TRIM(WS-LOCK-HOLDER)
+              MOVE 4 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+              MOVE WS-ENV-CONNSTR TO CONN-LIT
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
            MOVE X"00" TO DB-CONNSTR(L + 1:1)
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH
            IF DBH = NULL-PTR
+              CALL STATIC "LOG-CONNECT-ATTEMPT"
+                  USING WS-ERROR-SOURCE, CONN-LIT, "N"
               DISPLAY "ERROR: Database connection failed"
+              CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
               STOP RUN
+           ELSE
+              CALL STATIC "LOG-CONNECT-ATTEMPT"
+                  USING WS-ERROR-SOURCE, CONN-LIT, "Y"
            END-IF
 
            OPEN INPUT TX-FILE
@@ -52,26 +92,49 @@ IDENTIFICATION DIVISION.
                     MOVE "Y" TO DONE
                  NOT AT END
                     PERFORM PARSE-LINE
-                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
-                       PERFORM VALIDATE-AND-PROCESS
+                    IF PTL-VALID
+                       EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
+                          WHEN "WITHDRAW"
+                             MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                             MOVE TX-FIELD3 TO TX-AMOUNT
+                             MOVE "WITHDRAW" TO WS-TX-TYPE
+                             PERFORM VALIDATE-AND-PROCESS
+                          WHEN "DEPOSIT"
+                             MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                             MOVE TX-FIELD3 TO TX-AMOUNT
+                             MOVE "DEPOSIT" TO WS-TX-TYPE
+                             PERFORM PROCESS-DEPOSIT
+                          WHEN "TRANSFER"
+                             MOVE TX-FIELD2 TO TX-ACCOUNT-ID
+                             MOVE TX-FIELD3 TO TX-TARGET-ACCOUNT-ID
+                             MOVE TX-FIELD4 TO TX-AMOUNT
+                             MOVE "TRANSFER" TO WS-TX-TYPE
+                             PERFORM PROCESS-TRANSFER
+                          WHEN "VOID"
+                             MOVE TX-FIELD2 TO TX-REVERSAL-ID
+                             MOVE "REVERSAL" TO WS-TX-TYPE
+                             PERFORM PROCESS-REVERSAL
+                       END-EVALUATE
                     END-IF
               END-READ
            END-PERFORM
            CLOSE TX-FILE
 
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+           CALL STATIC "RELEASE-BATCH-LOCK" USING WS-ERROR-SOURCE
            GOBACK.
 
        PARSE-LINE.
-           MOVE SPACES TO TX-ACTION
-           MOVE SPACES TO TX-ACCOUNT-ID
-           MOVE SPACES TO TX-AMOUNT
-           UNSTRING TX-RECORD
-             DELIMITED BY ","
-             INTO TX-ACTION
-                  TX-ACCOUNT-ID
-                  TX-AMOUNT
-           END-UNSTRING.
+           INITIALIZE TX-DATA
+           CALL STATIC "PARSE-TX-LINE"
+               USING TX-RECORD, PTL-ACTION, PTL-FIELD2, PTL-FIELD3,
+                     PTL-FIELD4, PTL-FIELD5, PTL-VALID-FLAG
+           IF PTL-VALID
+              MOVE PTL-ACTION TO TX-ACTION
+              MOVE PTL-FIELD2 TO TX-FIELD2
+              MOVE PTL-FIELD3 TO TX-FIELD3
+              MOVE PTL-FIELD4 TO TX-FIELD4
+           END-IF.
 
        VALIDATE-AND-PROCESS.
            MOVE SPACES TO SQL-COMMAND
@@ -94,39 +157,29 @@ IDENTIFICATION DIVISION.
            END-CALL
            
            IF RC NOT = 0
-              DISPLAY "ERROR: Could not find account " 
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Could not find account "
                       FUNCTION TRIM(TX-ACCOUNT-ID)
               EXIT PARAGRAPH
            END-IF
 
            *> Convert balance
            MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE
-           MOVE 0 TO CURRENT-BALANCE
-           IF WS-BALANCE NOT = SPACES
-               MOVE WS-BALANCE TO CURRENT-BALANCE
-               IF CURRENT-BALANCE = 0
-                   COMPUTE CURRENT-BALANCE = 
-                       FUNCTION NUMVAL(WS-BALANCE)
-               END-IF
-           END-IF
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-BALANCE, CURRENT-BALANCE
 
            *> Convert withdrawal amount
            MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
-           MOVE 0 TO WITHDRAWAL-AMOUNT
-           IF WS-AMOUNT NOT = SPACES
-               MOVE WS-AMOUNT TO WITHDRAWAL-AMOUNT
-               IF WITHDRAWAL-AMOUNT = 0
-                   COMPUTE WITHDRAWAL-AMOUNT = 
-                       FUNCTION NUMVAL(WS-AMOUNT)
-               END-IF
-           END-IF
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-AMOUNT, WITHDRAWAL-AMOUNT
 
            IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT
               PERFORM EXECUTE-UPDATE
               IF RC = 0
                  PERFORM LOG-TRANSACTION
               ELSE
-                 DISPLAY "ERROR: Update failed for account " 
+                 CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+                 DISPLAY "ERROR: Update failed for account "
                          FUNCTION TRIM(TX-ACCOUNT-ID)
               END-IF
            END-IF.
@@ -152,6 +205,245 @@ IDENTIFICATION DIVISION.
                 RETURNING RC
            END-CALL.
 
+       PROCESS-DEPOSIT.
+           MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-AMOUNT, WITHDRAWAL-AMOUNT
+
+           IF WITHDRAWAL-AMOUNT > 0
+              PERFORM EXECUTE-DEPOSIT
+              IF RC = 0
+                 PERFORM LOG-TRANSACTION
+              ELSE
+                 CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+                 DISPLAY "ERROR: Deposit failed for account "
+                         FUNCTION TRIM(TX-ACCOUNT-ID)
+              END-IF
+           ELSE
+              DISPLAY "ERROR: Non-positive deposit amount for account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+           END-IF.
+
+       EXECUTE-DEPOSIT.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "UPDATE accounts SET balance = balance + "
+              FUNCTION TRIM(TX-AMOUNT)
+              " WHERE account_id = '"
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "'"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_EXEC"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                RETURNING RC
+           END-CALL.
+
+       PROCESS-TRANSFER.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "SELECT balance FROM accounts WHERE account_id = '"
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "'"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           IF RC NOT = 0
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Could not find account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO WS-BALANCE
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-BALANCE, CURRENT-BALANCE
+
+           MOVE FUNCTION TRIM(TX-AMOUNT) TO WS-AMOUNT
+           CALL STATIC "CONVERT-STR-TO-AMOUNT"
+               USING WS-AMOUNT, WITHDRAWAL-AMOUNT
+
+           IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT
+              PERFORM EXECUTE-TRANSFER
+              IF RC = 0
+                 PERFORM LOG-TRANSACTION
+                 PERFORM LOG-TRANSFER-CREDIT
+              ELSE
+                 CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+                 DISPLAY "ERROR: Transfer failed from account "
+                         FUNCTION TRIM(TX-ACCOUNT-ID)
+              END-IF
+           ELSE
+              DISPLAY "ERROR: Insufficient funds for transfer from account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+           END-IF.
+
+       EXECUTE-TRANSFER.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "UPDATE accounts SET balance = balance - "
+              FUNCTION TRIM(TX-AMOUNT)
+              " WHERE account_id = '"
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "'"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_EXEC"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                RETURNING RC
+           END-CALL
+
+           IF RC NOT = 0
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Debit failed for account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "UPDATE accounts SET balance = balance + "
+              FUNCTION TRIM(TX-AMOUNT)
+              " WHERE account_id = '"
+              FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+              "'"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_EXEC"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                RETURNING RC
+           END-CALL.
+
+       PROCESS-REVERSAL.
+           *> VOID looks up the original tx_log entry by id (field2) and
+           *> reverses it - distinct from process-transactions.cob's
+           *> REVERSAL, which is a direct account_id/reason/amount
+           *> adjustment with no tx_log lookup.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "SELECT account_id FROM tx_log WHERE id = "
+              FUNCTION TRIM(TX-REVERSAL-ID)
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           IF RC NOT = 0
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Could not find tx_log entry "
+                      FUNCTION TRIM(TX-REVERSAL-ID)
+              EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO TX-ACCOUNT-ID
+
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "SELECT amount FROM tx_log WHERE id = "
+              FUNCTION TRIM(TX-REVERSAL-ID)
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_QUERY_SINGLE"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                      BY REFERENCE SINGLE-RESULT-BUFFER
+                RETURNING RC
+           END-CALL
+
+           IF RC NOT = 0
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Could not find tx_log amount for "
+                      FUNCTION TRIM(TX-REVERSAL-ID)
+              EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO TX-AMOUNT
+           MOVE FUNCTION TRIM(SINGLE-RESULT-BUFFER) TO TX-AMOUNT
+
+           PERFORM EXECUTE-DEPOSIT
+           IF RC = 0
+              PERFORM LOG-REVERSAL
+           ELSE
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "ERROR: Reversal credit failed for account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+           END-IF.
+
+       LOG-REVERSAL.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "INSERT INTO tx_log (account_id, tx_type, amount, ref_tx_id) "
+              "VALUES ('"
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "', 'REVERSAL', "
+              FUNCTION TRIM(TX-AMOUNT)
+              ", "
+              FUNCTION TRIM(TX-REVERSAL-ID)
+              ")"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_EXEC"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                RETURNING RC
+           END-CALL
+
+           IF RC = 0
+              DISPLAY "SUCCESS: Reversal of tx_log entry "
+                      FUNCTION TRIM(TX-REVERSAL-ID)
+                      " complete for account "
+                      FUNCTION TRIM(TX-ACCOUNT-ID)
+           ELSE
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "SQL: " FUNCTION TRIM(SQL-COMMAND)
+           END-IF.
+
        LOG-TRANSACTION.
            *> Use direct INSERT into tx_log table instead of stored procedure
            MOVE SPACES TO SQL-COMMAND
@@ -160,7 +452,9 @@ IDENTIFICATION DIVISION.
               "INSERT INTO tx_log (account_id, tx_type, amount) "
               "VALUES ('"
               FUNCTION TRIM(TX-ACCOUNT-ID)
-              "', 'WITHDRAW', "
+              "', '"
+              FUNCTION TRIM(WS-TX-TYPE)
+              "', "
               FUNCTION TRIM(TX-AMOUNT)
               ")"
               INTO SQL-LIT
@@ -176,8 +470,49 @@ IDENTIFICATION DIVISION.
            END-CALL
 
            IF RC = 0
-              DISPLAY "SUCCESS: Withdrawal and audit log complete for account "
+              DISPLAY "SUCCESS: " FUNCTION TRIM(WS-TX-TYPE)
+                      " and audit log complete for account "
                       FUNCTION TRIM(TX-ACCOUNT-ID)
            ELSE
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
+              DISPLAY "SQL: " FUNCTION TRIM(SQL-COMMAND)
+           END-IF.
+
+       LOG-TRANSFER-CREDIT.
+           *> A transfer's debit leg is logged by LOG-TRANSACTION under
+           *> TX-ACCOUNT-ID with tx_type TRANSFER. Record the matching
+           *> credit leg for TX-TARGET-ACCOUNT-ID here so tx_log carries
+           *> both sides of the movement. The tx_type is deliberately
+           *> TRANSFER_IN rather than TRANSFER - gl-reconciliation.cob's
+           *> ledger sum treats tx_type TRANSFER as a debit regardless of
+           *> which account it is keyed on, so reusing TRANSFER for the
+           *> credited account would make that account's incoming funds
+           *> subtract from its reconciled balance instead of adding.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "INSERT INTO tx_log (account_id, tx_type, amount) "
+              "VALUES ('"
+              FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+              "', 'TRANSFER_IN', "
+              FUNCTION TRIM(TX-AMOUNT)
+              ")"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL "DB_EXEC"
+                USING BY VALUE DBH
+                      BY REFERENCE SQL-COMMAND
+                RETURNING RC
+           END-CALL
+
+           IF RC = 0
+              DISPLAY "SUCCESS: TRANSFER_IN audit log complete for account "
+                      FUNCTION TRIM(TX-TARGET-ACCOUNT-ID)
+           ELSE
+              CALL STATIC "LOG-DB-ERROR" USING WS-ERROR-SOURCE, SQL-COMMAND
               DISPLAY "SQL: " FUNCTION TRIM(SQL-COMMAND)
            END-IF.
