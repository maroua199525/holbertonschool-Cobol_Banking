@@ -0,0 +1,65 @@
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERT-CURRENCY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-USD-RATE           PIC 9(3)V9999.
+       01  WS-AMOUNT-IN-USD      PIC S9(11)V9999.
+
+       LINKAGE SECTION.
+       01  CC-FROM-CURRENCY      PIC X(3).
+       01  CC-TO-CURRENCY        PIC X(3).
+       01  CC-AMOUNT-IN          PIC S9(9)V99.
+       01  CC-AMOUNT-OUT         PIC S9(9)V99.
+
+       PROCEDURE DIVISION USING CC-FROM-CURRENCY, CC-TO-CURRENCY,
+           CC-AMOUNT-IN, CC-AMOUNT-OUT.
+       CONVERT-MAIN.
+           MOVE 0 TO CC-AMOUNT-OUT
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(CC-FROM-CURRENCY)) =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(CC-TO-CURRENCY))
+               MOVE CC-AMOUNT-IN TO CC-AMOUNT-OUT
+           ELSE
+               PERFORM LOOKUP-RATE-TO-USD
+               COMPUTE WS-AMOUNT-IN-USD = CC-AMOUNT-IN * WS-USD-RATE
+
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CC-TO-CURRENCY))
+                   TO CC-TO-CURRENCY
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(CC-FROM-CURRENCY))
+                   TO CC-FROM-CURRENCY
+               PERFORM LOOKUP-RATE-FROM-USD
+           END-IF
+
+           GOBACK.
+
+       LOOKUP-RATE-TO-USD.
+           *> fixed reference rates (currency units per 1 USD is the
+           *> inverse of this table - WS-USD-RATE is USD per one unit
+           *> of CC-FROM-CURRENCY)
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(CC-FROM-CURRENCY))
+               WHEN "USD"
+                   MOVE 1.0000 TO WS-USD-RATE
+               WHEN "EUR"
+                   MOVE 1.0800 TO WS-USD-RATE
+               WHEN "GBP"
+                   MOVE 1.2700 TO WS-USD-RATE
+               WHEN "JPY"
+                   MOVE 0.0067 TO WS-USD-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-USD-RATE
+           END-EVALUATE.
+
+       LOOKUP-RATE-FROM-USD.
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(CC-TO-CURRENCY))
+               WHEN "USD"
+                   COMPUTE CC-AMOUNT-OUT = WS-AMOUNT-IN-USD / 1.0000
+               WHEN "EUR"
+                   COMPUTE CC-AMOUNT-OUT = WS-AMOUNT-IN-USD / 1.0800
+               WHEN "GBP"
+                   COMPUTE CC-AMOUNT-OUT = WS-AMOUNT-IN-USD / 1.2700
+               WHEN "JPY"
+                   COMPUTE CC-AMOUNT-OUT = WS-AMOUNT-IN-USD / 0.0067
+               WHEN OTHER
+                   COMPUTE CC-AMOUNT-OUT = WS-AMOUNT-IN-USD
+           END-EVALUATE.
