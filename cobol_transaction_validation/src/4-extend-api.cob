@@ -4,18 +4,37 @@ IDENTIFICATION DIVISION.
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
        01  CONN-LIT PIC X(200) VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  WS-ENV-CONNSTR PIC X(200).
        01  L PIC 9(4) VALUE 0.
        01  NUM-ROWS-DIP PIC Z(9).
+       01  WS-PAGE-SIZE PIC 9(4) VALUE 10.
+       01  WS-ROW-NUM PIC 9(9) VALUE 0.
+       01  WS-ROW-IN-PAGE PIC 9(4) VALUE 0.
+       01  WS-PAGE-NUM PIC 9(4) VALUE 0.
+       01  WS-ERROR-SOURCE PIC X(40) VALUE "extend-ap".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE SPACES TO WS-ENV-CONNSTR
+           ACCEPT WS-ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR"
+           IF WS-ENV-CONNSTR NOT = SPACES
+               MOVE WS-ENV-CONNSTR TO CONN-LIT
+           END-IF
+
            MOVE SPACES TO DB-CONNSTR.
            COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
            MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
            MOVE X"00" TO DB-CONNSTR(L + 1:1).
 
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
-           IF DBH = NULL-PTR THEN STOP RUN.
+           IF DBH = NULL-PTR THEN
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "N"
+               STOP RUN
+           ELSE
+               CALL STATIC "LOG-CONNECT-ATTEMPT"
+                   USING WS-ERROR-SOURCE, CONN-LIT, "Y"
+           END-IF.
 
            CALL STATIC "DB_QUERY"
                USING BY VALUE DBH,
@@ -27,8 +46,31 @@ IDENTIFICATION DIVISION.
                    USING BY VALUE STMT
                    RETURNING NUM-ROWS
                MOVE NUM-ROWS TO NUM-ROWS-DIP
-               DISPLAY "SUCCESS: Query returned " FUNCTION  TRIM(NUM-ROWS-DIP) " rows."
+               DISPLAY "SUCCESS: Query returned " FUNCTION TRIM(NUM-ROWS-DIP) " rows."
+               PERFORM LIST-CUSTOMERS UNTIL RC NOT = 0
            END-IF.
 
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
            GOBACK.
+
+       LIST-CUSTOMERS.
+           MOVE SPACES TO C1, C2, C3.
+           CALL STATIC "DB_FETCH"
+               USING BY VALUE STMT
+                     BY REFERENCE C1, C2, C3
+               RETURNING RC.
+
+           IF RC = 0 THEN
+               ADD 1 TO WS-ROW-NUM
+               IF WS-ROW-IN-PAGE = 0
+                   ADD 1 TO WS-PAGE-NUM
+                   DISPLAY " "
+                   DISPLAY "-- Page " WS-PAGE-NUM " --"
+               END-IF
+               DISPLAY WS-ROW-NUM ": " FUNCTION TRIM(C1)
+                       " " FUNCTION TRIM(C2)
+               ADD 1 TO WS-ROW-IN-PAGE
+               IF WS-ROW-IN-PAGE >= WS-PAGE-SIZE
+                   MOVE 0 TO WS-ROW-IN-PAGE
+               END-IF
+           END-IF.
